@@ -32,6 +32,7 @@
            05 I-BALANCE       PIC 9(10).
            05 I-ACC-TYPE      PIC X.
            05 I-ACC-STATUS    PIC X.
+           05 I-CURRENCY      PIC X(3).
 
        FD  OUTPUT-MASTER-FILE.
        01  OUTPUT-MASTER-REC.
@@ -40,6 +41,7 @@
            05 O-BALANCE       PIC 9(10).
            05 O-ACC-TYPE      PIC X.
            05 O-ACC-STATUS    PIC X.
+           05 O-CURRENCY      PIC X(3).
 
        WORKING-STORAGE SECTION.
        01  WS-CMD-LINE                PIC X(200).
