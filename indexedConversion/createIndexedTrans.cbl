@@ -39,6 +39,8 @@
            05 I-TIME          PIC X(6).
            05 I-TRX-TYPE      PIC X.
            05 I-AMOUNT        PIC 9(10).
+           05 I-TARGET-ACC-NUMBER PIC X(10).
+           05 I-CURRENCY      PIC X(3).
 
        FD  OUTPUT-TRANS-FILE.
        01  OUTPUT-TRANS-REC.
@@ -49,6 +51,8 @@
            05 O-TIME          PIC X(6).
            05 O-TRX-TYPE      PIC X.
            05 O-AMOUNT        PIC 9(10).
+           05 O-TARGET-ACC-NUMBER PIC X(10).
+           05 O-CURRENCY      PIC X(3).
 
        WORKING-STORAGE SECTION.
        01  WS-CMD-LINE                PIC X(200).
@@ -80,6 +84,8 @@
                MOVE I-TIME       TO O-TIME
                MOVE I-TRX-TYPE   TO O-TRX-TYPE
                MOVE I-AMOUNT     TO O-AMOUNT
+               MOVE I-TARGET-ACC-NUMBER TO O-TARGET-ACC-NUMBER
+               MOVE I-CURRENCY   TO O-CURRENCY
 
                WRITE OUTPUT-TRANS-REC
                    INVALID KEY
