@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Read-only account inquiry against the indexed master and
+      * transaction files -- for answering a balance or "did this
+      * transaction post" question without running or waiting on the
+      * full UPDATE-ACCOUNTS-INDEXED batch job.
+      *
+      * Usage:
+      *   accountInquiry [master-file] [trans-file] [report-file]
+      *       [account-number]
+      *
+      * Looks up account-number directly on MASTER-FILE by
+      * M-ACC-NUMBER for the current balance/status, then positions
+      * TRANS-FILE on its ALTERNATE RECORD KEY T-ACC-NUMBER and lists
+      * every transaction on file for that account, in the order they
+      * were posted.
+      *
+      * Defaults:
+      *   master-file = indexedMaster
+      *   trans-file  = indexedTransactions
+      *   report-file = accountInquiryReport.txt
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-ACC-NUMBER
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TransactionFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS T-TRANS-KEY
+               ALTERNATE RECORD KEY IS T-ACC-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRNS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05 T-TRANS-KEY.
+               10 T-ACC-NUMBER    PIC X(10).
+               10 T-ID            PIC 9(8).
+           05 T-DATE          PIC X(8).
+           05 T-TIME          PIC X(6).
+           05 T-TRX-TYPE      PIC X.
+           05 T-AMOUNT        PIC 9(10).
+           05 T-TARGET-ACC-NUMBER PIC X(10).
+           05 T-CURRENCY      PIC X(3).
+
+       FD  REPORT-FILE.
+       01  INQUIRY-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMD-LINE          PIC X(200).
+       01  WS-MasterFile        PIC X(200) VALUE "indexedMaster".
+       01  WS-TransactionFile   PIC X(200) VALUE "indexedTransactions".
+       01  WS-ReportFile        PIC X(200)
+           VALUE "accountInquiryReport.txt".
+       01  WS-ARG-ACC-NUMBER    PIC X(10).
+
+       01  WS-MS-STATUS         PIC XX.
+       01  WS-TRNS-STATUS       PIC XX.
+       01  WS-RPRT-STATUS       PIC XX.
+
+       01  WS-ACCOUNT-FOUND     PIC X VALUE 'N'.
+       01  WS-TRANS-EOF         PIC X VALUE 'N'.
+       01  WS-TRANS-COUNT       PIC 9(7) VALUE ZERO.
+
+       01  WS-BALANCE-DISPLAY   PIC -ZZZZZZZZZ9.
+       01  WS-AMOUNT-DISPLAY    PIC ZZZZZZZZZ9.
+       01  WS-COUNT-DISPLAY     PIC ZZZZZZ9.
+
+       01  WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01  WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ARGUMENTS
+           PERFORM OPEN-FILES
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM LOOKUP-MASTER-RECORD
+
+           IF WS-ACCOUNT-FOUND = 'Y'
+               PERFORM LIST-TRANSACTION-HISTORY
+               PERFORM WRITE-TRANSACTION-TOTALS
+           END-IF
+
+           CLOSE MASTER-FILE
+                 TRANS-FILE
+                 REPORT-FILE
+
+           STOP RUN.
+
+       LOAD-ARGUMENTS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+               INTO WS-MasterFile
+                    WS-TransactionFile
+                    WS-ReportFile
+                    WS-ARG-ACC-NUMBER
+           END-UNSTRING.
+
+       OPEN-FILES.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPRT-STATUS NOT = "00"
+               DISPLAY "Unable to open account inquiry report file: "
+                   WS-ReportFile
+               DISPLAY "Report status: " WS-RPRT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed master file: "
+                   WS-MasterFile
+               DISPLAY "Master status: " WS-MS-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRNS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed transaction file: "
+                   WS-TransactionFile
+               DISPLAY "Transaction status: " WS-TRNS-STATUS
+               CLOSE MASTER-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Account Inquiry Report" DELIMITED BY SIZE
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE
+
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               " Account: " WS-ARG-ACC-NUMBER
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE.
+
+       LOOKUP-MASTER-RECORD.
+           MOVE WS-ARG-ACC-NUMBER TO M-ACC-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ACCOUNT-FOUND
+                   PERFORM WRITE-ACCOUNT-DETAILS
+           END-READ.
+
+       WRITE-ACCOUNT-DETAILS.
+           MOVE M-BALANCE TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Account: "    DELIMITED BY SIZE
+               M-ACC-NUMBER   DELIMITED BY SIZE
+               " Name: "      DELIMITED BY SIZE
+               M-ACC-NAME     DELIMITED BY SIZE
+               " Balance: "   DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               " Type: "      DELIMITED BY SIZE
+               M-ACC-TYPE     DELIMITED BY SIZE
+               " Status: "    DELIMITED BY SIZE
+               M-ACC-STATUS   DELIMITED BY SIZE
+               " Currency: "  DELIMITED BY SIZE
+               M-CURRENCY     DELIMITED BY SIZE
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE.
+
+       WRITE-ACCOUNT-NOT-FOUND.
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Account: "            DELIMITED BY SIZE
+               WS-ARG-ACC-NUMBER      DELIMITED BY SIZE
+               " - NOT FOUND on master file"
+               DELIMITED BY SIZE
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE.
+
+       LIST-TRANSACTION-HISTORY.
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Transaction History:" DELIMITED BY SIZE
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE
+
+           MOVE WS-ARG-ACC-NUMBER TO T-ACC-NUMBER
+           START TRANS-FILE KEY IS NOT LESS THAN T-ACC-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-TRANS-EOF
+           END-START
+
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+               END-READ
+
+               IF WS-TRANS-EOF = 'N'
+                   IF T-ACC-NUMBER NOT = WS-ARG-ACC-NUMBER
+                       MOVE 'Y' TO WS-TRANS-EOF
+                   ELSE
+                       ADD 1 TO WS-TRANS-COUNT
+                       PERFORM WRITE-TRANSACTION-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       WRITE-TRANSACTION-LINE.
+           MOVE T-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Trans ID: "   DELIMITED BY SIZE
+               T-ID           DELIMITED BY SIZE
+               " Date: "      DELIMITED BY SIZE
+               T-DATE         DELIMITED BY SIZE
+               " Time: "      DELIMITED BY SIZE
+               T-TIME         DELIMITED BY SIZE
+               " Type: "      DELIMITED BY SIZE
+               T-TRX-TYPE     DELIMITED BY SIZE
+               " Amount: "    DELIMITED BY SIZE
+               WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+               " Target: "    DELIMITED BY SIZE
+               T-TARGET-ACC-NUMBER DELIMITED BY SIZE
+               " Currency: "  DELIMITED BY SIZE
+               T-CURRENCY     DELIMITED BY SIZE
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE.
+
+       WRITE-TRANSACTION-TOTALS.
+           MOVE WS-TRANS-COUNT TO WS-COUNT-DISPLAY
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           STRING
+               "Transactions on file: " DELIMITED BY SIZE
+               WS-COUNT-DISPLAY         DELIMITED BY SIZE
+               INTO INQUIRY-REPORT-LINE
+           END-STRING
+           WRITE INQUIRY-REPORT-LINE.
+
+       END PROGRAM ACCOUNT-INQUIRY.
