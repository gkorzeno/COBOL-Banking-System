@@ -0,0 +1,299 @@
+      ******************************************************************
+      * Maintains accounts directly against the indexed master file --
+      * the one thing none of the batch update/conversion programs do.
+      * Usage:
+      *   accountMaintenance [master-file] [report-file] [action]
+      *       [account-number] [account-name] [balance] [account-type]
+      *       [currency-code]
+      *
+      * Actions:
+      *   OPEN       - add a new account. Requires account-number,
+      *                account-name, balance and account-type.
+      *                Currency-code is optional and defaults to USD.
+      *                Fails if the account number already exists.
+      *   CLOSE      - set an existing account's status to closed ('C').
+      *                Fails if the account does not exist.
+      *   REACTIVATE - set an existing account's status back to
+      *                active ('A'). Fails if the account does not
+      *                exist.
+      *
+      * Defaults:
+      *   master-file = indexedMaster
+      *   report-file = maintenanceReport.txt
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-ACC-NUMBER
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
+       FD  REPORT-FILE.
+       01  MAINT-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMD-LINE          PIC X(200).
+       01  WS-MasterFile        PIC X(200) VALUE "indexedMaster".
+       01  WS-ReportFile        PIC X(200) VALUE "maintenanceReport.txt".
+       01  WS-ARG-ACTION        PIC X(20).
+       01  WS-ARG-ACC-NUMBER    PIC X(10).
+       01  WS-ARG-ACC-NAME      PIC X(20).
+       01  WS-ARG-BALANCE       PIC X(20).
+       01  WS-ARG-ACC-TYPE      PIC X.
+       01  WS-ARG-CURRENCY      PIC X(3).
+
+       01  WS-MS-STATUS         PIC XX.
+       01  WS-RPRT-STATUS       PIC XX.
+
+       01  WS-ACTION-CODE       PIC X.
+           88 ACTION-OPEN       VALUE 'O'.
+           88 ACTION-CLOSE      VALUE 'C'.
+           88 ACTION-REACTIVATE VALUE 'R'.
+
+       01  WS-NEW-BALANCE       PIC S9(10).
+       01  WS-BALANCE-DISPLAY   PIC -ZZZZZZZZZ9.
+
+       01  WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01  WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ARGUMENTS
+           PERFORM OPEN-FILES
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           PERFORM WRITE-REPORT-HEADER
+
+           EVALUATE TRUE
+               WHEN ACTION-OPEN
+                   PERFORM DO-OPEN-ACCOUNT
+               WHEN ACTION-CLOSE
+                   PERFORM DO-CLOSE-ACCOUNT
+               WHEN ACTION-REACTIVATE
+                   PERFORM DO-REACTIVATE-ACCOUNT
+               WHEN OTHER
+                   PERFORM WRITE-UNKNOWN-ACTION
+           END-EVALUATE
+
+           CLOSE MASTER-FILE
+                 REPORT-FILE
+
+           STOP RUN.
+
+       LOAD-ARGUMENTS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+               INTO WS-MasterFile
+                    WS-ReportFile
+                    WS-ARG-ACTION
+                    WS-ARG-ACC-NUMBER
+                    WS-ARG-ACC-NAME
+                    WS-ARG-BALANCE
+                    WS-ARG-ACC-TYPE
+                    WS-ARG-CURRENCY
+           END-UNSTRING
+
+           IF WS-ARG-CURRENCY = SPACES
+               MOVE "USD" TO WS-ARG-CURRENCY
+           END-IF
+
+           MOVE SPACE TO WS-ACTION-CODE
+           IF WS-ARG-ACTION = "OPEN"
+               MOVE 'O' TO WS-ACTION-CODE
+           END-IF
+           IF WS-ARG-ACTION = "CLOSE"
+               MOVE 'C' TO WS-ACTION-CODE
+           END-IF
+           IF WS-ARG-ACTION = "REACTIVATE"
+               MOVE 'R' TO WS-ACTION-CODE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPRT-STATUS NOT = "00"
+               DISPLAY "Unable to open maintenance report file: "
+                   WS-ReportFile
+               DISPLAY "Report status: " WS-RPRT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN I-O MASTER-FILE
+           IF WS-MS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed master file: "
+                   WS-MasterFile
+               DISPLAY "Master status: " WS-MS-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "Account Maintenance Report" DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE
+
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       DO-OPEN-ACCOUNT.
+           MOVE WS-ARG-ACC-NUMBER TO M-ACC-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   PERFORM CREATE-NEW-MASTER-REC
+               NOT INVALID KEY
+                   PERFORM WRITE-ACCOUNT-ALREADY-EXISTS
+           END-READ.
+
+       CREATE-NEW-MASTER-REC.
+           MOVE WS-ARG-ACC-NUMBER TO M-ACC-NUMBER
+           MOVE WS-ARG-ACC-NAME   TO M-ACC-NAME
+           MOVE WS-ARG-ACC-TYPE   TO M-ACC-TYPE
+           MOVE 'A'               TO M-ACC-STATUS
+           MOVE WS-ARG-CURRENCY   TO M-CURRENCY
+
+           COMPUTE WS-NEW-BALANCE = FUNCTION NUMVAL(WS-ARG-BALANCE)
+           MOVE WS-NEW-BALANCE    TO M-BALANCE
+
+           WRITE MASTER-REC
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-ALREADY-EXISTS
+               NOT INVALID KEY
+                   PERFORM WRITE-OPEN-SUCCESS
+           END-WRITE.
+
+       DO-CLOSE-ACCOUNT.
+           MOVE WS-ARG-ACC-NUMBER TO M-ACC-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE 'C' TO M-ACC-STATUS
+                   REWRITE MASTER-REC
+                   PERFORM WRITE-CLOSE-SUCCESS
+           END-READ.
+
+       DO-REACTIVATE-ACCOUNT.
+           MOVE WS-ARG-ACC-NUMBER TO M-ACC-NUMBER
+           READ MASTER-FILE
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE 'A' TO M-ACC-STATUS
+                   REWRITE MASTER-REC
+                   PERFORM WRITE-REACTIVATE-SUCCESS
+           END-READ.
+
+       WRITE-OPEN-SUCCESS.
+           MOVE M-BALANCE TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "OPEN       Account: " DELIMITED BY SIZE
+               M-ACC-NUMBER           DELIMITED BY SIZE
+               " Name: "              DELIMITED BY SIZE
+               M-ACC-NAME             DELIMITED BY SIZE
+               " Balance: "           DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY     DELIMITED BY SIZE
+               " Type: "              DELIMITED BY SIZE
+               M-ACC-TYPE             DELIMITED BY SIZE
+               " Currency: "          DELIMITED BY SIZE
+               M-CURRENCY             DELIMITED BY SIZE
+               " - account opened"    DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       WRITE-CLOSE-SUCCESS.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "CLOSE      Account: " DELIMITED BY SIZE
+               M-ACC-NUMBER           DELIMITED BY SIZE
+               " - account closed"    DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       WRITE-REACTIVATE-SUCCESS.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "REACTIVATE Account: " DELIMITED BY SIZE
+               M-ACC-NUMBER           DELIMITED BY SIZE
+               " - account reactivated" DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       WRITE-ACCOUNT-ALREADY-EXISTS.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "OPEN       Account: " DELIMITED BY SIZE
+               WS-ARG-ACC-NUMBER      DELIMITED BY SIZE
+               " - REJECTED, account already exists"
+               DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       WRITE-ACCOUNT-NOT-FOUND.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "Account: "            DELIMITED BY SIZE
+               WS-ARG-ACC-NUMBER      DELIMITED BY SIZE
+               " - REJECTED, account not found"
+               DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       WRITE-UNKNOWN-ACTION.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           STRING
+               "REJECTED, unknown action: " DELIMITED BY SIZE
+               WS-ARG-ACTION                DELIMITED BY SIZE
+               " (expected OPEN, CLOSE or REACTIVATE)"
+               DELIMITED BY SIZE
+               INTO MAINT-REPORT-LINE
+           END-STRING
+           WRITE MAINT-REPORT-LINE.
+
+       END PROGRAM ACCOUNT-MAINTENANCE.
