@@ -0,0 +1,391 @@
+      ******************************************************************
+      * Copies the current indexed master and indexed transaction
+      * files to date-stamped generation files before a run starts, so
+      * last cycle's ending balances and postings can still be restored
+      * or diffed against after UPDATE-ACCOUNTS-INDEXED overwrites the
+      * live files on this cycle's run.
+      *
+      * Usage:
+      *   archiveIndexedFiles [master-file] [trans-file] [report-file]
+      *
+      * The archive copies are written alongside the live files, named
+      * by appending a dot and today's date stamp (CCYYMMDD, the same
+      * WS-DATE ACCEPT pattern already used for report headers
+      * elsewhere in this system) to the live file name -- e.g.
+      * indexedMaster.20260809. Each is a fresh indexed file carrying
+      * the same keys as its source, so it can be renamed back into
+      * place and reopened by the normal programs without conversion.
+      *
+      * Defaults:
+      *   master-file = indexedMaster
+      *   trans-file  = indexedTransactions
+      *   report-file = archiveReport.txt
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-INDEXED-FILES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-ACC-NUMBER
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT ARCHIVE-MASTER-FILE ASSIGN TO DYNAMIC
+                   WS-ArchiveMasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACC-NUMBER
+               FILE STATUS IS WS-AMS-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TransactionFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS T-TRANS-KEY
+               ALTERNATE RECORD KEY IS T-ACC-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRNS-STATUS.
+
+           SELECT ARCHIVE-TRANS-FILE ASSIGN TO DYNAMIC
+                   WS-ArchiveTransFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AT-TRANS-KEY
+               ALTERNATE RECORD KEY IS AT-ACC-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-ATS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
+       FD  ARCHIVE-MASTER-FILE.
+       01  ARCHIVE-MASTER-REC.
+           05 AM-ACC-NUMBER   PIC X(10).
+           05 AM-ACC-NAME     PIC X(20).
+           05 AM-BALANCE      PIC S9(10).
+           05 AM-ACC-TYPE     PIC X.
+           05 AM-ACC-STATUS   PIC X.
+           05 AM-CURRENCY     PIC X(3).
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05 T-TRANS-KEY.
+               10 T-ACC-NUMBER    PIC X(10).
+               10 T-ID            PIC 9(8).
+           05 T-DATE          PIC X(8).
+           05 T-TIME          PIC X(6).
+           05 T-TRX-TYPE      PIC X.
+           05 T-AMOUNT        PIC 9(10).
+           05 T-TARGET-ACC-NUMBER PIC X(10).
+           05 T-CURRENCY      PIC X(3).
+
+       FD  ARCHIVE-TRANS-FILE.
+       01  ARCHIVE-TRANS-REC.
+           05 AT-TRANS-KEY.
+               10 AT-ACC-NUMBER   PIC X(10).
+               10 AT-ID           PIC 9(8).
+           05 AT-DATE         PIC X(8).
+           05 AT-TIME         PIC X(6).
+           05 AT-TRX-TYPE     PIC X.
+           05 AT-AMOUNT       PIC 9(10).
+           05 AT-TARGET-ACC-NUMBER PIC X(10).
+           05 AT-CURRENCY     PIC X(3).
+
+       FD  REPORT-FILE.
+       01  ARCHIVE-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMD-LINE            PIC X(200).
+       01  WS-MasterFile          PIC X(200) VALUE "indexedMaster".
+       01  WS-TransactionFile     PIC X(200)
+           VALUE "indexedTransactions".
+       01  WS-ReportFile          PIC X(200) VALUE "archiveReport.txt".
+       01  WS-ArchiveMasterFile   PIC X(200).
+       01  WS-ArchiveTransFile    PIC X(200).
+
+       01  WS-FILE-NAME-LEN       PIC 9(4) COMP.
+
+       01  WS-MS-STATUS           PIC XX.
+       01  WS-AMS-STATUS          PIC XX.
+       01  WS-TRNS-STATUS         PIC XX.
+       01  WS-ATS-STATUS          PIC XX.
+       01  WS-RPRT-STATUS         PIC XX.
+
+       01  WS-MASTER-EOF          PIC X VALUE 'N'.
+       01  WS-TRANS-EOF           PIC X VALUE 'N'.
+
+       01  WS-MASTER-RECORDS      PIC 9(7) VALUE ZERO.
+       01  WS-TRANS-RECORDS       PIC 9(7) VALUE ZERO.
+
+       01  WS-DATE-STAMP          PIC X(8).
+
+       01  WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01  WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       01  WS-TODAY.
+           05 WS-TODAY-CC PIC 99 VALUE 20.
+           05 WS-TODAY-YY PIC 99.
+           05 WS-TODAY-MM PIC 99.
+           05 WS-TODAY-DD PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ARGUMENTS
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-YEAR  TO WS-TODAY-YY
+           MOVE WS-MONTH TO WS-TODAY-MM
+           MOVE WS-DAY   TO WS-TODAY-DD
+           MOVE WS-TODAY TO WS-DATE-STAMP
+
+           PERFORM BUILD-ARCHIVE-FILE-NAMES
+           PERFORM OPEN-FILES
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM ARCHIVE-MASTER-RECORDS
+           PERFORM ARCHIVE-TRANS-RECORDS
+
+           PERFORM WRITE-REPORT-TOTALS
+
+           CLOSE MASTER-FILE
+                 ARCHIVE-MASTER-FILE
+                 TRANS-FILE
+                 ARCHIVE-TRANS-FILE
+                 REPORT-FILE
+
+           STOP RUN.
+
+       LOAD-ARGUMENTS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           IF WS-CMD-LINE NOT = SPACES
+               UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+                   INTO WS-MasterFile
+                        WS-TransactionFile
+                        WS-ReportFile
+               END-UNSTRING
+           END-IF.
+
+       BUILD-ARCHIVE-FILE-NAMES.
+           INSPECT WS-MasterFile TALLYING WS-FILE-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE SPACES TO WS-ArchiveMasterFile
+           STRING
+               WS-MasterFile(1:WS-FILE-NAME-LEN) DELIMITED BY SIZE
+               "."                               DELIMITED BY SIZE
+               WS-DATE-STAMP                     DELIMITED BY SIZE
+               INTO WS-ArchiveMasterFile
+           END-STRING
+
+           MOVE ZERO TO WS-FILE-NAME-LEN
+           INSPECT WS-TransactionFile TALLYING WS-FILE-NAME-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           MOVE SPACES TO WS-ArchiveTransFile
+           STRING
+               WS-TransactionFile(1:WS-FILE-NAME-LEN) DELIMITED BY SIZE
+               "."                                    DELIMITED BY SIZE
+               WS-DATE-STAMP                          DELIMITED BY SIZE
+               INTO WS-ArchiveTransFile
+           END-STRING.
+
+       OPEN-FILES.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPRT-STATUS NOT = "00"
+               DISPLAY "Unable to open archive report file: "
+                   WS-ReportFile
+               DISPLAY "Report status: " WS-RPRT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed master file: "
+                   WS-MasterFile
+               DISPLAY "Master status: " WS-MS-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-MASTER-FILE
+           IF WS-AMS-STATUS NOT = "00"
+               DISPLAY "Unable to create archive master file: "
+                   WS-ArchiveMasterFile
+               DISPLAY "Archive master status: " WS-AMS-STATUS
+               CLOSE MASTER-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRNS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed transaction file: "
+                   WS-TransactionFile
+               DISPLAY "Transaction status: " WS-TRNS-STATUS
+               CLOSE MASTER-FILE
+               CLOSE ARCHIVE-MASTER-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-TRANS-FILE
+           IF WS-ATS-STATUS NOT = "00"
+               DISPLAY "Unable to create archive transaction file: "
+                   WS-ArchiveTransFile
+               DISPLAY "Archive transaction status: " WS-ATS-STATUS
+               CLOSE MASTER-FILE
+               CLOSE ARCHIVE-MASTER-FILE
+               CLOSE TRANS-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "Indexed File Archive Report" DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE
+
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE
+
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "Master archive : " DELIMITED BY SIZE
+               WS-ArchiveMasterFile DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE
+
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "Trans archive  : " DELIMITED BY SIZE
+               WS-ArchiveTransFile DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE.
+
+       ARCHIVE-MASTER-RECORDS.
+           PERFORM READ-FIRST-MASTER
+           PERFORM UNTIL WS-MASTER-EOF = 'Y'
+               ADD 1 TO WS-MASTER-RECORDS
+
+               MOVE M-ACC-NUMBER TO AM-ACC-NUMBER
+               MOVE M-ACC-NAME   TO AM-ACC-NAME
+               MOVE M-BALANCE    TO AM-BALANCE
+               MOVE M-ACC-TYPE   TO AM-ACC-TYPE
+               MOVE M-ACC-STATUS TO AM-ACC-STATUS
+               MOVE M-CURRENCY   TO AM-CURRENCY
+
+               WRITE ARCHIVE-MASTER-REC
+                   INVALID KEY
+                       DISPLAY "Unable to archive master account: "
+                           M-ACC-NUMBER " status " WS-AMS-STATUS
+               END-WRITE
+
+               PERFORM READ-NEXT-MASTER
+           END-PERFORM.
+
+       READ-FIRST-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-MASTER-EOF
+           END-READ.
+
+       READ-NEXT-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-MASTER-EOF
+           END-READ.
+
+       ARCHIVE-TRANS-RECORDS.
+           PERFORM READ-FIRST-TRANS
+           PERFORM UNTIL WS-TRANS-EOF = 'Y'
+               ADD 1 TO WS-TRANS-RECORDS
+
+               MOVE T-ACC-NUMBER        TO AT-ACC-NUMBER
+               MOVE T-ID                TO AT-ID
+               MOVE T-DATE              TO AT-DATE
+               MOVE T-TIME              TO AT-TIME
+               MOVE T-TRX-TYPE          TO AT-TRX-TYPE
+               MOVE T-AMOUNT            TO AT-AMOUNT
+               MOVE T-TARGET-ACC-NUMBER TO AT-TARGET-ACC-NUMBER
+               MOVE T-CURRENCY          TO AT-CURRENCY
+
+               WRITE ARCHIVE-TRANS-REC
+                   INVALID KEY
+                       DISPLAY "Unable to archive transaction: "
+                           T-ACC-NUMBER " / " T-ID
+                           " status " WS-ATS-STATUS
+               END-WRITE
+
+               PERFORM READ-NEXT-TRANS
+           END-PERFORM.
+
+       READ-FIRST-TRANS.
+           READ TRANS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-TRANS-EOF
+           END-READ.
+
+       READ-NEXT-TRANS.
+           READ TRANS-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-TRANS-EOF
+           END-READ.
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "--------------------------------------------------"
+               DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE
+
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "Master records archived: " DELIMITED BY SIZE
+               WS-MASTER-RECORDS           DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE
+
+           MOVE SPACES TO ARCHIVE-REPORT-LINE
+           STRING
+               "Transaction records archived: " DELIMITED BY SIZE
+               WS-TRANS-RECORDS                 DELIMITED BY SIZE
+               INTO ARCHIVE-REPORT-LINE
+           END-STRING
+           WRITE ARCHIVE-REPORT-LINE.
+
+       END PROGRAM ARCHIVE-INDEXED-FILES.
