@@ -0,0 +1,538 @@
+      ******************************************************************
+      * Expands standing (recurring) transfer instructions that are due
+      * as of the current run date into ordinary 'T' TRANS-REC rows in
+      * the indexed transaction file, so payroll-style recurring
+      * deposits don't have to be hand-keyed every cycle. Run this
+      * ahead of UPDATE-ACCOUNTS-INDEXED.
+      *
+      * Usage:
+      *   generateStandingTransactions [master-file] [standing-file]
+      *       [out-standing-file] [trans-file] [report-file]
+      *
+      * STANDING-FILE holds one line-sequential record per recurring
+      * instruction (source account, target account, amount, frequency,
+      * next-run-date). Every instruction whose next-run-date is on or
+      * before today is expanded into a same-day 'T' transaction queued
+      * onto the indexed transaction file (carrying the source
+      * account's M-CURRENCY, looked up on MASTER-FILE), and its
+      * next-run-date is advanced by its frequency (D = daily, W =
+      * weekly, M = monthly) before being copied to OUT-STANDING-FILE;
+      * instructions not yet due are copied through unchanged.
+      * OUT-STANDING-FILE becomes the STANDING-FILE for the next cycle.
+      *
+      * Defaults:
+      *   master-file       = indexedMaster
+      *   standing-file     = standingInstructions.dat
+      *   out-standing-file = standingInstructionsOut.dat
+      *   trans-file        = indexedTransactions
+      *   report-file       = standingTransactionsReport.txt
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-STANDING-TRANSACTIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-ACC-NUMBER
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT STANDING-FILE ASSIGN TO DYNAMIC WS-StandingFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SI-STATUS.
+
+           SELECT OUT-STANDING-FILE ASSIGN TO DYNAMIC WS-OutStandingFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OSI-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TransactionFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS T-TRANS-KEY
+               ALTERNATE RECORD KEY IS T-ACC-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRNS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
+       FD  STANDING-FILE.
+       01  STANDING-REC.
+           05 SI-SOURCE-ACC-NUMBER PIC X(10).
+           05 SI-TARGET-ACC-NUMBER PIC X(10).
+           05 SI-AMOUNT            PIC 9(10).
+           05 SI-FREQUENCY         PIC X.
+           05 SI-NEXT-RUN-DATE     PIC X(8).
+
+       FD  OUT-STANDING-FILE.
+       01  OUT-STANDING-REC.
+           05 OSI-SOURCE-ACC-NUMBER PIC X(10).
+           05 OSI-TARGET-ACC-NUMBER PIC X(10).
+           05 OSI-AMOUNT            PIC 9(10).
+           05 OSI-FREQUENCY         PIC X.
+           05 OSI-NEXT-RUN-DATE     PIC X(8).
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05 T-TRANS-KEY.
+               10 T-ACC-NUMBER    PIC X(10).
+               10 T-ID            PIC 9(8).
+           05 T-DATE          PIC X(8).
+           05 T-TIME          PIC X(6).
+           05 T-TRX-TYPE      PIC X.
+           05 T-AMOUNT        PIC 9(10).
+           05 T-TARGET-ACC-NUMBER PIC X(10).
+           05 T-CURRENCY      PIC X(3).
+
+       FD  REPORT-FILE.
+       01  STANDING-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMD-LINE            PIC X(200).
+       01  WS-MasterFile          PIC X(200) VALUE "indexedMaster".
+       01  WS-StandingFile        PIC X(200)
+           VALUE "standingInstructions.dat".
+       01  WS-OutStandingFile     PIC X(200)
+           VALUE "standingInstructionsOut.dat".
+       01  WS-TransactionFile     PIC X(200)
+           VALUE "indexedTransactions".
+       01  WS-ReportFile          PIC X(200)
+           VALUE "standingTransactionsReport.txt".
+
+       01  WS-MS-STATUS           PIC XX.
+       01  WS-SI-STATUS           PIC XX.
+       01  WS-OSI-STATUS          PIC XX.
+       01  WS-TRNS-STATUS         PIC XX.
+       01  WS-RPRT-STATUS         PIC XX.
+
+       01  WS-EOF                 PIC X VALUE 'N'.
+           88 STANDING-EOF VALUE 'Y'.
+
+       01  WS-NEXT-TRANS-ID       PIC 9(8) VALUE 90000000.
+       01  WS-TRANS-ID-FLOOR      PIC 9(8) VALUE 90000000.
+       01  WS-MAX-TRANS-ID        PIC 9(8) VALUE ZERO.
+
+       01  WS-TRNS-EOF            PIC X VALUE 'N'.
+           88 SCAN-TRANS-EOF VALUE 'Y'.
+
+       01  WS-INSTRUCTIONS-READ   PIC 9(7) VALUE ZERO.
+       01  WS-INSTRUCTIONS-DUE    PIC 9(7) VALUE ZERO.
+       01  WS-INSTRUCTIONS-FAILED PIC 9(7) VALUE ZERO.
+       01  WS-AMOUNT-DISPLAY      PIC ZZZZZZZZZ9.
+
+       01  WS-DAYS-IN-MONTH-DATA.
+           05 FILLER PIC X(6) VALUE "01 031".
+           05 FILLER PIC X(6) VALUE "02 028".
+           05 FILLER PIC X(6) VALUE "03 031".
+           05 FILLER PIC X(6) VALUE "04 030".
+           05 FILLER PIC X(6) VALUE "05 031".
+           05 FILLER PIC X(6) VALUE "06 030".
+           05 FILLER PIC X(6) VALUE "07 031".
+           05 FILLER PIC X(6) VALUE "08 031".
+           05 FILLER PIC X(6) VALUE "09 030".
+           05 FILLER PIC X(6) VALUE "10 031".
+           05 FILLER PIC X(6) VALUE "11 030".
+           05 FILLER PIC X(6) VALUE "12 031".
+
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+           05 WS-DIM-ENTRY OCCURS 12 TIMES.
+               10 WS-DIM-MONTH PIC 99.
+               10 FILLER       PIC X.
+               10 WS-DIM-DAYS  PIC 999.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-CC PIC 99.
+           05 WS-RUN-YY PIC 99.
+           05 WS-RUN-MM PIC 99.
+           05 WS-RUN-DD PIC 99.
+
+       01  WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE PIC 9(8).
+
+       01  WS-NEXT-DATE.
+           05 WS-NEXT-CC PIC 99.
+           05 WS-NEXT-YY PIC 99.
+           05 WS-NEXT-MM PIC 99.
+           05 WS-NEXT-DD PIC 99.
+
+       01  WS-DIM-LOOKUP          PIC 999.
+
+       01  WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01  WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       01  WS-TODAY.
+           05 WS-TODAY-CC PIC 99 VALUE 20.
+           05 WS-TODAY-YY PIC 99.
+           05 WS-TODAY-MM PIC 99.
+           05 WS-TODAY-DD PIC 99.
+
+       01  WS-TODAY-NUM REDEFINES WS-TODAY PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ARGUMENTS
+           PERFORM OPEN-FILES
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-YEAR  TO WS-TODAY-YY
+           MOVE WS-MONTH TO WS-TODAY-MM
+           MOVE WS-DAY   TO WS-TODAY-DD
+
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM READ-FIRST-STANDING
+           PERFORM UNTIL STANDING-EOF
+               ADD 1 TO WS-INSTRUCTIONS-READ
+               PERFORM PROCESS-INSTRUCTION
+               PERFORM READ-NEXT-STANDING
+           END-PERFORM
+
+           PERFORM WRITE-REPORT-TOTALS
+
+           CLOSE MASTER-FILE
+                 STANDING-FILE
+                 OUT-STANDING-FILE
+                 TRANS-FILE
+                 REPORT-FILE
+
+           STOP RUN.
+
+       LOAD-ARGUMENTS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           IF WS-CMD-LINE NOT = SPACES
+               UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+                   INTO WS-MasterFile
+                        WS-StandingFile
+                        WS-OutStandingFile
+                        WS-TransactionFile
+                        WS-ReportFile
+               END-UNSTRING
+           END-IF.
+
+       OPEN-FILES.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPRT-STATUS NOT = "00"
+               DISPLAY "Unable to open standing txn report file: "
+                   WS-ReportFile
+               DISPLAY "Report status: " WS-RPRT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MASTER-FILE
+           IF WS-MS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed master file: "
+                   WS-MasterFile
+               DISPLAY "Master status: " WS-MS-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN INPUT STANDING-FILE
+           IF WS-SI-STATUS NOT = "00"
+               DISPLAY "Unable to open standing instructions file: "
+                   WS-StandingFile
+               DISPLAY "Standing status: " WS-SI-STATUS
+               CLOSE MASTER-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT OUT-STANDING-FILE
+           IF WS-OSI-STATUS NOT = "00"
+               DISPLAY "Unable to open output standing file: "
+                   WS-OutStandingFile
+               DISPLAY "Output standing status: " WS-OSI-STATUS
+               CLOSE MASTER-FILE
+               CLOSE STANDING-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN I-O TRANS-FILE
+           IF WS-TRNS-STATUS = "35"
+               OPEN OUTPUT TRANS-FILE
+           END-IF
+           IF WS-TRNS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed transaction file: "
+                   WS-TransactionFile
+               DISPLAY "Transaction status: " WS-TRNS-STATUS
+               CLOSE MASTER-FILE
+               CLOSE STANDING-FILE
+               CLOSE OUT-STANDING-FILE
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+           PERFORM DETERMINE-NEXT-TRANS-ID.
+
+      * Standing-transfer postings carry T-IDs in the 9xxxxxxx band
+      * (interestAccrual uses 8xxxxxxx); TRANS-FILE is never purged,
+      * so on a second run in the same day the starting ID must pick
+      * up where the highest ID already in that band left off, not
+      * restart at the band floor and collide.
+       DETERMINE-NEXT-TRANS-ID.
+           MOVE LOW-VALUES TO T-TRANS-KEY
+           START TRANS-FILE KEY IS NOT LESS THAN T-TRANS-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-TRNS-EOF
+           END-START
+
+           PERFORM UNTIL SCAN-TRANS-EOF
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TRNS-EOF
+                   NOT AT END
+                       IF T-ID >= WS-TRANS-ID-FLOOR
+                          AND T-ID > WS-MAX-TRANS-ID
+                           MOVE T-ID TO WS-MAX-TRANS-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-MAX-TRANS-ID NOT = ZERO
+               COMPUTE WS-NEXT-TRANS-ID = WS-MAX-TRANS-ID + 1
+           END-IF.
+
+       READ-FIRST-STANDING.
+           READ STANDING-FILE
+               AT END SET STANDING-EOF TO TRUE
+           END-READ.
+
+       READ-NEXT-STANDING.
+           READ STANDING-FILE
+               AT END SET STANDING-EOF TO TRUE
+           END-READ.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "Standing Transaction Generation Report"
+               DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE
+
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE.
+
+       PROCESS-INSTRUCTION.
+           MOVE SI-NEXT-RUN-DATE TO WS-RUN-DATE
+
+           IF WS-RUN-DATE-NUM NOT > WS-TODAY-NUM
+               PERFORM EXPAND-DUE-INSTRUCTION
+           ELSE
+               PERFORM COPY-INSTRUCTION-UNCHANGED
+           END-IF.
+
+       EXPAND-DUE-INSTRUCTION.
+           ADD 1 TO WS-INSTRUCTIONS-DUE
+
+           MOVE SI-SOURCE-ACC-NUMBER TO T-ACC-NUMBER
+           MOVE WS-NEXT-TRANS-ID     TO T-ID
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE WS-TODAY              TO T-DATE
+           MOVE WS-TIME                TO T-TIME
+           MOVE 'T'                    TO T-TRX-TYPE
+           MOVE SI-AMOUNT               TO T-AMOUNT
+           MOVE SI-TARGET-ACC-NUMBER    TO T-TARGET-ACC-NUMBER
+           PERFORM LOOKUP-SOURCE-CURRENCY
+
+           WRITE TRANS-REC
+               INVALID KEY
+                   DISPLAY "Unable to queue standing transaction for "
+                       SI-SOURCE-ACC-NUMBER " status " WS-TRNS-STATUS
+           END-WRITE
+
+           IF WS-TRNS-STATUS NOT = "00"
+               SUBTRACT 1 FROM WS-INSTRUCTIONS-DUE
+               ADD 1 TO WS-INSTRUCTIONS-FAILED
+               PERFORM WRITE-FAILED-INSTRUCTION-LINE
+
+      * not posted -- write the instruction back with its
+      * next-run-date unchanged so it is retried next cycle, the
+      * same as COPY-INSTRUCTION-UNCHANGED does for not-yet-due ones
+               MOVE SI-SOURCE-ACC-NUMBER TO OSI-SOURCE-ACC-NUMBER
+               MOVE SI-TARGET-ACC-NUMBER TO OSI-TARGET-ACC-NUMBER
+               MOVE SI-AMOUNT            TO OSI-AMOUNT
+               MOVE SI-FREQUENCY         TO OSI-FREQUENCY
+               MOVE SI-NEXT-RUN-DATE     TO OSI-NEXT-RUN-DATE
+               WRITE OUT-STANDING-REC
+           ELSE
+               PERFORM ADVANCE-NEXT-RUN-DATE
+               PERFORM WRITE-DUE-INSTRUCTION-LINE
+
+               MOVE SI-SOURCE-ACC-NUMBER TO OSI-SOURCE-ACC-NUMBER
+               MOVE SI-TARGET-ACC-NUMBER TO OSI-TARGET-ACC-NUMBER
+               MOVE SI-AMOUNT            TO OSI-AMOUNT
+               MOVE SI-FREQUENCY         TO OSI-FREQUENCY
+               MOVE WS-NEXT-DATE         TO OSI-NEXT-RUN-DATE
+               WRITE OUT-STANDING-REC
+           END-IF.
+
+       WRITE-FAILED-INSTRUCTION-LINE.
+           MOVE SI-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "FAILED Source: "    DELIMITED BY SIZE
+               SI-SOURCE-ACC-NUMBER DELIMITED BY SIZE
+               " Target: "          DELIMITED BY SIZE
+               SI-TARGET-ACC-NUMBER DELIMITED BY SIZE
+               " Amount: "          DELIMITED BY SIZE
+               WS-AMOUNT-DISPLAY    DELIMITED BY SIZE
+               " Status: "          DELIMITED BY SIZE
+               WS-TRNS-STATUS       DELIMITED BY SIZE
+               " Reason: not queued, will retry next cycle"
+               DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE.
+
+       LOOKUP-SOURCE-CURRENCY.
+           MOVE SI-SOURCE-ACC-NUMBER TO M-ACC-NUMBER
+           MOVE SPACES TO T-CURRENCY
+           READ MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE M-CURRENCY TO T-CURRENCY
+           END-READ.
+
+       COPY-INSTRUCTION-UNCHANGED.
+           MOVE SI-SOURCE-ACC-NUMBER TO OSI-SOURCE-ACC-NUMBER
+           MOVE SI-TARGET-ACC-NUMBER TO OSI-TARGET-ACC-NUMBER
+           MOVE SI-AMOUNT            TO OSI-AMOUNT
+           MOVE SI-FREQUENCY         TO OSI-FREQUENCY
+           MOVE SI-NEXT-RUN-DATE     TO OSI-NEXT-RUN-DATE
+           WRITE OUT-STANDING-REC.
+
+      ******************************************************************
+      * Advances WS-NEXT-DATE past the instruction's current
+      * next-run-date by its frequency: D = +1 day, W = +7 days,
+      * M = +1 month (day capped at the target month's last day).
+      * Leap years are not modeled -- WS-DIM-DAYS(2) is a flat 28, the
+      * same simplification the report header's two-digit WS-YEAR
+      * already carries elsewhere in this system.
+      ******************************************************************
+       ADVANCE-NEXT-RUN-DATE.
+           MOVE WS-RUN-DATE TO WS-NEXT-DATE
+
+           EVALUATE SI-FREQUENCY
+               WHEN 'D'
+                   PERFORM ADVANCE-BY-DAYS
+               WHEN 'W'
+                   MOVE 7 TO WS-DIM-LOOKUP
+                   PERFORM ADD-DAYS-TO-NEXT-DATE
+               WHEN 'M'
+                   PERFORM ADVANCE-BY-MONTH
+               WHEN OTHER
+                   PERFORM ADVANCE-BY-DAYS
+           END-EVALUATE.
+
+       ADVANCE-BY-DAYS.
+           MOVE 1 TO WS-DIM-LOOKUP
+           PERFORM ADD-DAYS-TO-NEXT-DATE.
+
+       ADD-DAYS-TO-NEXT-DATE.
+           ADD WS-DIM-LOOKUP TO WS-NEXT-DD
+           PERFORM UNTIL WS-NEXT-DD NOT > WS-DIM-DAYS(WS-NEXT-MM)
+               SUBTRACT WS-DIM-DAYS(WS-NEXT-MM) FROM WS-NEXT-DD
+               ADD 1 TO WS-NEXT-MM
+               IF WS-NEXT-MM > 12
+                   MOVE 1 TO WS-NEXT-MM
+                   ADD 1 TO WS-NEXT-YY
+               END-IF
+           END-PERFORM.
+
+       ADVANCE-BY-MONTH.
+           ADD 1 TO WS-NEXT-MM
+           IF WS-NEXT-MM > 12
+               MOVE 1 TO WS-NEXT-MM
+               ADD 1 TO WS-NEXT-YY
+           END-IF
+           IF WS-NEXT-DD > WS-DIM-DAYS(WS-NEXT-MM)
+               MOVE WS-DIM-DAYS(WS-NEXT-MM) TO WS-NEXT-DD
+           END-IF.
+
+       WRITE-DUE-INSTRUCTION-LINE.
+           MOVE SI-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "DUE    Source: "  DELIMITED BY SIZE
+               SI-SOURCE-ACC-NUMBER DELIMITED BY SIZE
+               " Target: "        DELIMITED BY SIZE
+               SI-TARGET-ACC-NUMBER DELIMITED BY SIZE
+               " Amount: "        DELIMITED BY SIZE
+               WS-AMOUNT-DISPLAY  DELIMITED BY SIZE
+               " Trans ID: "      DELIMITED BY SIZE
+               T-ID               DELIMITED BY SIZE
+               " Next Run: "      DELIMITED BY SIZE
+               WS-NEXT-DATE       DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE.
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "--------------------------------------------------"
+               DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE
+
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "Instructions Read: " DELIMITED BY SIZE
+               WS-INSTRUCTIONS-READ  DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE
+
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "Instructions Due: "  DELIMITED BY SIZE
+               WS-INSTRUCTIONS-DUE   DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE
+
+           MOVE SPACES TO STANDING-REPORT-LINE
+           STRING
+               "Instructions Failed: " DELIMITED BY SIZE
+               WS-INSTRUCTIONS-FAILED  DELIMITED BY SIZE
+               INTO STANDING-REPORT-LINE
+           END-STRING
+           WRITE STANDING-REPORT-LINE.
+
+       END PROGRAM GENERATE-STANDING-TRANSACTIONS.
