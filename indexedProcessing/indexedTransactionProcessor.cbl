@@ -1,14 +1,14 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPDATE-ACCOUNTS-INDEXED.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-ACCOUNTS-INDEXED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
                ORGANIZATION IS INDEXED
@@ -23,34 +23,47 @@
                ALTERNATE RECORD KEY IS T-ACC-NUMBER
                    WITH DUPLICATES
                FILE STATUS IS WS-TRNS-STATUS.
-
-           SELECT UPDATED-MASTER-FILE ASSIGN TO DYNAMIC
-               WS-UpdatedMasterFile
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS U-ACC-NUMBER
-               FILE STATUS IS WS-UMS-STATUS.
-
-           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-RPRT-STATUS.
-
-           SELECT ERROR-REPORT ASSIGN TO DYNAMIC WS-ErrorReport
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-ERR-STATUS.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  MASTER-FILE.
-       01  MASTER-REC.
-           05 M-ACC-NUMBER    PIC X(10).
-           05 M-ACC-NAME      PIC X(20).
-           05 M-BALANCE       PIC S9(10).
-           05 M-ACC-TYPE      PIC X.
-           05 M-ACC-STATUS    PIC X.
-
+
+           SELECT UPDATED-MASTER-FILE ASSIGN TO DYNAMIC
+               WS-UpdatedMasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS U-ACC-NUMBER
+               FILE STATUS IS WS-UMS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+           SELECT ERROR-REPORT ASSIGN TO DYNAMIC WS-ErrorReport
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CheckpointFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO DYNAMIC WS-JournalFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+
+           SELECT CSV-EXPORT-FILE ASSIGN TO DYNAMIC WS-CsvExportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
        FD  TRANS-FILE.
        01  TRANS-REC.
            05 T-TRANS-KEY.
@@ -60,140 +73,431 @@
            05 T-TIME          PIC X(6).
            05 T-TRX-TYPE      PIC X.
            05 T-AMOUNT        PIC 9(10).
-
-       FD  UPDATED-MASTER-FILE.
-       01  UPDATED-MASTER-REC.
-           05 U-ACC-NUMBER    PIC X(10).
-           05 U-ACC-NAME      PIC X(20).
-           05 U-BALANCE       PIC S9(10).
-           05 U-ACC-TYPE      PIC X.
-           05 U-ACC-STATUS    PIC X.
-
-       FD ERROR-REPORT.
-       01 ERROR-REPORT-FILE PIC X(80).
-
-       FD REPORT-FILE.
-       01 SUMMARY-REPORT PIC X(300).
-
-       WORKING-STORAGE SECTION.
-       01 WS-CMD-LINE PIC X(200).
-       01 WS-MasterFile PIC X(200).
-       01 WS-TransactionFile PIC X(200).
-       01 WS-UpdatedMasterFile PIC X(200).
-       01 WS-ReportFile PIC X(200).
-       01 WS-ErrorReport PIC X(200).
-       01 WS-MS-STATUS PIC XX.
-       01 WS-TRNS-STATUS PIC XX.
-       01 WS-UMS-STATUS PIC XX.
-       01 WS-RPRT-STATUS PIC XX.
-       01 WS-ERR-STATUS PIC XX.
-       01 Difference PIC S9(10).
-       01 WS-CopyBalance PIC S9(10).
-
-       01  EOF-FLAGS.
-           05 MASTER-EOF      PIC X VALUE 'N'.
-           05 TRANS-EOF       PIC X VALUE 'N'.
-
-       01 WS-ERROR-REPORT PIC X(80).
-
-       01 WS-BALANCE-DISPLAY    PIC -ZZZZZZZZZ9.
-       01 WS-PREV-DISPLAY       PIC -ZZZZZZZZZ9.
-       01 WS-DIFF-DISPLAY       PIC -ZZZZZZZZZ9.
-       01 WS-AMOUNT-DISPLAY     PIC ZZZZZZZZZ9.
-
-       01 WS-numDeposits PIC 9(10).
-       01 WS-numWithdrawals PIC 9(10).
-       01 WS-numTransactions PIC 9(10).
-       01 WS-totalDeposits PIC 9(10).
-       01 WS-totalWithdrawals PIC 9(10).
-       01 WS-netChange PIC s9(10).
-       01 WS-numOverdrafts PIC 9(10).
-       01 WS-numUnprocessed PIC 9(10).
-       01 WS-unprocessedPerAccount PIC 9(10).
-
-       01 WS-GRAND-totalDeposits PIC 9(10).
-       01 WS-GRAND-totalWithdrawals PIC 9(10).
-       01 WS-GRAND-totalOverdrafts PIC 9(10).
-
-       01 WS-DATE.
-           05 WS-YEAR  PIC 9(2).
-           05 WS-MONTH PIC 9(2).
-           05 WS-DAY   PIC 9(2).
-
-       01 WS-TIME.
-           05 WS-HOUR   PIC 99.
-           05 WS-MIN    PIC 99.
-           05 WS-SEC    PIC 99.
-           05 WS-HSEC   PIC 99.
-
-       01 WS-DEPOSIT-DISPLAY        PIC ZZZZZZZZZ9.
-       01 WS-WITHDRAWAL-DISPLAY     PIC ZZZZZZZZZ9.
-       01 WS-NETCHANGE-DISPLAY      PIC -ZZZZZZZZZ9.
-       01 WS-NUMTRANS-DISPLAY       PIC ZZZZZZZZZ9.
-       01 WS-NUMDEP-DISPLAY         PIC ZZZZZZZZZ9.
-       01 WS-NUMWITH-DISPLAY        PIC ZZZZZZZZZ9.
-       01 WS-OVERDRAFT-DISPLAY      PIC ZZZZZZZZZ9.
-       01 WS-UNPROC-DISPLAY         PIC ZZZZZZZZZ9.
-
-       01 WS-OD-BUF PIC X(300) OCCURS 50 TIMES.
-       01 WS-OD-INDEX PIC 9(3).
-
-       01 WS-I PIC 9(3).
-
+           05 T-TARGET-ACC-NUMBER PIC X(10).
+           05 T-CURRENCY      PIC X(3).
+
+       FD  UPDATED-MASTER-FILE.
+       01  UPDATED-MASTER-REC.
+           05 U-ACC-NUMBER    PIC X(10).
+           05 U-ACC-NAME      PIC X(20).
+           05 U-BALANCE       PIC S9(10).
+           05 U-ACC-TYPE      PIC X.
+           05 U-ACC-STATUS    PIC X.
+           05 U-CURRENCY      PIC X(3).
+
+       FD ERROR-REPORT.
+       01 ERROR-REPORT-FILE PIC X(80).
+
+       FD REPORT-FILE.
+       01 SUMMARY-REPORT PIC X(300).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-REC-TYPE          PIC X.
+           05 CKPT-LAST-ACC-NUMBER   PIC X(10).
+           05 CKPT-GRAND-DEPOSITS    PIC 9(10).
+           05 CKPT-GRAND-WITHDRAWALS PIC 9(10).
+           05 CKPT-GRAND-OVERDRAFTS  PIC 9(10).
+           05 CKPT-GRAND-INTEREST    PIC 9(10).
+           05 CKPT-OPENING-TOTAL     PIC S9(12).
+           05 CKPT-CLOSING-TOTAL     PIC S9(12).
+           05 CKPT-REJ-UNKNOWN       PIC 9(7).
+           05 CKPT-REJ-ZEROAMT       PIC 9(7).
+           05 CKPT-REJ-NODATE        PIC 9(7).
+           05 CKPT-TT-ENTRY OCCURS 4 TIMES.
+               10 CKPT-TT-DEPOSITS    PIC 9(10).
+               10 CKPT-TT-WITHDRAWALS PIC 9(10).
+               10 CKPT-TT-OVERDRAFTS  PIC 9(10).
+               10 CKPT-TT-INTEREST    PIC 9(10).
+       01 CKPT-PENDING-REC.
+           05 CKPT-PEND-TYPE         PIC X.
+           05 CKPT-PEND-TARGET-ACC   PIC X(10).
+           05 CKPT-PEND-AMOUNT       PIC 9(10).
+           05 CKPT-PEND-SOURCE-ACC   PIC X(10).
+           05 CKPT-PEND-TRANS-ID     PIC 9(8).
+           05 CKPT-PEND-DATE         PIC X(8).
+           05 CKPT-PEND-APPLIED      PIC X.
+
+       FD JOURNAL-FILE.
+       01 JOURNAL-REC PIC X(132).
+
+       FD CSV-EXPORT-FILE.
+       01 CSV-EXPORT-REC PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CMD-LINE PIC X(200).
+       01 WS-MasterFile PIC X(200).
+       01 WS-TransactionFile PIC X(200).
+       01 WS-UpdatedMasterFile PIC X(200).
+       01 WS-ReportFile PIC X(200).
+       01 WS-ErrorReport PIC X(200).
+       01 WS-CheckpointFile PIC X(200) VALUE "checkpoint.dat".
+       01 WS-ARG-RESTART PIC X(3) VALUE "NO".
+       01 WS-JournalFile PIC X(200) VALUE "postingJournal.txt".
+       01 WS-ARG-CSV-MODE PIC X(3) VALUE "NO".
+           88 CSV-MODE-ON VALUE "YES".
+       01 WS-CsvExportFile PIC X(200) VALUE "csvExport.csv".
+       01 WS-MS-STATUS PIC XX.
+       01 WS-TRNS-STATUS PIC XX.
+       01 WS-UMS-STATUS PIC XX.
+       01 WS-RPRT-STATUS PIC XX.
+       01 WS-ERR-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-JRNL-STATUS PIC XX.
+       01 WS-CSV-STATUS PIC XX.
+       01 Difference PIC S9(10).
+       01 WS-CopyBalance PIC S9(10).
+
+       01  EOF-FLAGS.
+           05 MASTER-EOF      PIC X VALUE 'N'.
+           05 TRANS-EOF       PIC X VALUE 'N'.
+
+       01 WS-ERROR-REPORT PIC X(80).
+
+       01 WS-BALANCE-DISPLAY    PIC -ZZZZZZZZZ9.
+       01 WS-PREV-DISPLAY       PIC -ZZZZZZZZZ9.
+       01 WS-DIFF-DISPLAY       PIC -ZZZZZZZZZ9.
+       01 WS-AMOUNT-DISPLAY     PIC ZZZZZZZZZ9.
+
+       01 WS-numDeposits PIC 9(10).
+       01 WS-numWithdrawals PIC 9(10).
+       01 WS-numTransactions PIC 9(10).
+       01 WS-totalDeposits PIC 9(10).
+       01 WS-totalWithdrawals PIC 9(10).
+       01 WS-netChange PIC s9(10).
+       01 WS-numOverdrafts PIC 9(10).
+       01 WS-numUnprocessed PIC 9(10).
+       01 WS-unprocessedPerAccount PIC 9(10).
+       01 WS-numInterest PIC 9(10).
+       01 WS-totalInterest PIC 9(10).
+
+       01 WS-GRAND-totalDeposits PIC 9(10).
+       01 WS-GRAND-totalWithdrawals PIC 9(10).
+       01 WS-GRAND-totalOverdrafts PIC 9(10).
+
+       01 WS-GRAND-rejectUnknownCode PIC 9(7).
+       01 WS-GRAND-rejectZeroAmount  PIC 9(7).
+       01 WS-GRAND-rejectMissingDate PIC 9(7).
+       01 WS-GRAND-totalInterest PIC 9(10).
+
+       01 WS-OPENING-BALANCE-TOTAL PIC S9(12) VALUE ZERO.
+       01 WS-CLOSING-BALANCE-TOTAL PIC S9(12) VALUE ZERO.
+       01 WS-EXPECTED-CLOSING-TOTAL PIC S9(12).
+       01 WS-BALANCE-VARIANCE PIC S9(12).
+       01 WS-OPENING-TOTAL-DISPLAY PIC -ZZZZZZZZZZZ9.
+       01 WS-CLOSING-TOTAL-DISPLAY PIC -ZZZZZZZZZZZ9.
+       01 WS-VARIANCE-DISPLAY      PIC -ZZZZZZZZZZZ9.
+
+       01 WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01 WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       01 WS-DEPOSIT-DISPLAY        PIC ZZZZZZZZZ9.
+       01 WS-WITHDRAWAL-DISPLAY     PIC ZZZZZZZZZ9.
+       01 WS-NETCHANGE-DISPLAY      PIC -ZZZZZZZZZ9.
+       01 WS-NUMTRANS-DISPLAY       PIC ZZZZZZZZZ9.
+       01 WS-NUMDEP-DISPLAY         PIC ZZZZZZZZZ9.
+       01 WS-NUMWITH-DISPLAY        PIC ZZZZZZZZZ9.
+       01 WS-OVERDRAFT-DISPLAY      PIC ZZZZZZZZZ9.
+       01 WS-UNPROC-DISPLAY         PIC ZZZZZZZZZ9.
+
+       01 WS-REJ-UNKNOWN-DISPLAY    PIC ZZZZZZ9.
+       01 WS-REJ-ZEROAMT-DISPLAY    PIC ZZZZZZ9.
+       01 WS-REJ-NODATE-DISPLAY     PIC ZZZZZZ9.
+       01 WS-NUMINT-DISPLAY         PIC ZZZZZZZZZ9.
+       01 WS-TOTALINT-DISPLAY      PIC ZZZZZZZZZ9.
+
+       01 WS-OD-INDEX PIC 9(3).
+
+       01 WS-JRNL-PRIOR-BAL     PIC S9(10).
+       01 WS-JRNL-NEW-BAL       PIC S9(10).
+       01 WS-JRNL-PRIOR-DISPLAY PIC -ZZZZZZZZZ9.
+       01 WS-JRNL-NEW-DISPLAY   PIC -ZZZZZZZZZ9.
+
        01 WS-MASTER-KEY PIC X(10).
        01 WS-TRANS-KEY PIC X(10).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           MOVE ZERO TO WS-GRAND-totalDeposits
-           MOVE ZERO TO WS-GRAND-totalWithdrawals
-           MOVE ZERO TO WS-GRAND-totalOverdrafts
-
-           ACCEPT WS-CMD-Line FROM COMMAND-LINE
-           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
-               INTO WS-MasterFile
-                    WS-TransactionFile
-                    WS-UpdatedMasterFile
-                    WS-ReportFile
-                    WS-ErrorReport
-           END-UNSTRING
-
-           ACCEPT WS-DATE FROM DATE
-           ACCEPT WS-TIME FROM TIME
-
+
+       01 WS-PENDING-CREDIT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PENDING-CREDITS.
+           05 WS-PC-ENTRY OCCURS 1000 TIMES.
+               10 WS-PC-TARGET-ACC  PIC X(10).
+               10 WS-PC-AMOUNT      PIC 9(10).
+               10 WS-PC-SOURCE-ACC  PIC X(10).
+               10 WS-PC-TRANS-ID    PIC 9(8).
+               10 WS-PC-DATE        PIC X(8).
+               10 WS-PC-APPLIED     PIC X.
+       01 WS-PC-I PIC 9(5).
+
+       01 WS-FEE-TABLE-DATA.
+           05 FILLER PIC X(7) VALUE "S00035N".
+           05 FILLER PIC X(7) VALUE "C00035N".
+           05 FILLER PIC X(7) VALUE "P00000Y".
+
+       01 WS-FEE-TABLE REDEFINES WS-FEE-TABLE-DATA.
+           05 WS-FEE-ENTRY OCCURS 3 TIMES.
+               10 WS-FEE-ACC-TYPE PIC X.
+               10 WS-FEE-AMOUNT   PIC 9(5).
+               10 WS-FEE-EXEMPT   PIC X.
+
+       01 WS-DEFAULT-OD-FEE  PIC 9(5) VALUE 35.
+       01 WS-OD-FEE          PIC 9(5).
+       01 WS-OD-FEE-EXEMPT   PIC X.
+       01 WS-OD-FEE-DISPLAY  PIC ZZZZ9.
+       01 WS-FEE-I           PIC 9.
+
+       01 WS-SAVINGS-OD-FLOOR PIC S9(10) VALUE ZERO.
+       01 WS-CHECKING-OD-LIMIT PIC S9(10) VALUE -500.
+       01 WS-OD-FLOOR PIC S9(10).
+       01 WS-PROJECTED-BALANCE PIC S9(10).
+
+       01 WS-REJECT-CAT-DATA.
+           05 FILLER PIC X(21) VALUE "1Unknown trans. code ".
+           05 FILLER PIC X(21) VALUE "2Zero amount trans.  ".
+           05 FILLER PIC X(21) VALUE "3Invalid trans. date ".
+
+       01 WS-REJECT-CAT-TABLE REDEFINES WS-REJECT-CAT-DATA.
+           05 WS-REJECT-CAT-ENTRY OCCURS 3 TIMES.
+               10 WS-REJECT-CAT-CODE PIC 9.
+               10 WS-REJECT-CAT-TEXT PIC X(20).
+
+       01 WS-REJECT-REASON-NUM  PIC 9.
+       01 WS-REJECT-REASON-TEXT PIC X(20).
+       01 WS-RC-I               PIC 9.
+
+       01 WS-T-DATE-WORK.
+           05 WS-TDATE-CC PIC 99.
+           05 WS-TDATE-YY PIC 99.
+           05 WS-TDATE-MM PIC 99.
+           05 WS-TDATE-DD PIC 99.
+
+       01 WS-DATE-VALID PIC X VALUE 'Y'.
+
+       01 WS-TYPE-TOTALS.
+           05 WS-TT-ENTRY OCCURS 4 TIMES.
+               10 WS-TT-ACC-TYPE    PIC X.
+               10 WS-TT-LABEL       PIC X(10).
+               10 WS-TT-DEPOSITS    PIC 9(10).
+               10 WS-TT-WITHDRAWALS PIC 9(10).
+               10 WS-TT-OVERDRAFTS  PIC 9(10).
+               10 WS-TT-INTEREST    PIC 9(10).
+
+       01 WS-TT-I           PIC 9.
+       01 WS-TT-LOOKUP-TYPE PIC X.
+
+      * checkpoint every completed account (not just every Nth) so a
+      * restart can replay at most the one account that was in
+      * progress when it crashed, instead of up to a whole interval's
+      * worth of already-completed ones; a crash mid-account can still
+      * duplicate that single account's own journal/report/CSV lines,
+      * since the checkpoint (and WS-LAST-COMPLETED-ACC) only advances
+      * once the account's processing finishes
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+       01 WS-CHECKPOINT-COUNTER PIC 9(5) VALUE ZERO.
+       01 WS-LAST-COMPLETED-ACC PIC X(10) VALUE SPACES.
+       01 WS-RESTART-AFTER-ACC PIC X(10).
+       01 WS-CKPT-PEND-EOF PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE ZERO TO WS-GRAND-totalDeposits
+           MOVE ZERO TO WS-GRAND-totalWithdrawals
+           MOVE ZERO TO WS-GRAND-totalOverdrafts
+           MOVE ZERO TO WS-GRAND-rejectUnknownCode
+           MOVE ZERO TO WS-GRAND-rejectZeroAmount
+           MOVE ZERO TO WS-GRAND-rejectMissingDate
+           MOVE ZERO TO WS-GRAND-totalInterest
+           PERFORM INIT-TYPE-TOTALS
+
+           ACCEPT WS-CMD-Line FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-MasterFile
+                    WS-TransactionFile
+                    WS-UpdatedMasterFile
+                    WS-ReportFile
+                    WS-ErrorReport
+                    WS-CheckpointFile
+                    WS-ARG-RESTART
+                    WS-JournalFile
+                    WS-ARG-CSV-MODE
+                    WS-CsvExportFile
+           END-UNSTRING
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+
+           IF WS-ARG-RESTART = "YES"
+               PERFORM LOAD-CHECKPOINT-FOR-RESTART
+           END-IF
+
+           PERFORM OPEN-FILES
+
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM INITIAL-READS
+
+           PERFORM UNTIL MASTER-EOF = 'Y'
+               PERFORM PROCESS-NEXT-ACCOUNT
+           END-PERFORM
+
+           PERFORM REPORT-UNAPPLIED-TRANSFERS
+
+           PERFORM WRITE-CHECKPOINT
+
+           PERFORM WRITE-GRAND-TOTALS
+
+           PERFORM WRITE-TRIAL-BALANCE-RECONCILIATION
+
+           CLOSE MASTER-FILE
+                 TRANS-FILE
+                 UPDATED-MASTER-FILE
+                 ERROR-REPORT
+                 REPORT-FILE
+                 JOURNAL-FILE
+
+           IF CSV-MODE-ON
+               CLOSE CSV-EXPORT-FILE
+           END-IF
+
+           STOP RUN.
+
+       OPEN-FILES.
            OPEN INPUT MASTER-FILE
+           IF WS-MS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed master file: "
+                   WS-MasterFile
+               DISPLAY "Master status: " WS-MS-STATUS
+               STOP RUN
+           END-IF
+
            OPEN INPUT TRANS-FILE
-           OPEN OUTPUT UPDATED-MASTER-FILE
-           OPEN OUTPUT ERROR-REPORT
-           OPEN OUTPUT REPORT-FILE
-
-           PERFORM WRITE-REPORT-HEADER
-
-           PERFORM INITIAL-READS
-
-           PERFORM UNTIL MASTER-EOF = 'Y'
-               PERFORM PROCESS-NEXT-ACCOUNT
-           END-PERFORM
-
-           PERFORM WRITE-GRAND-TOTALS
-
-           CLOSE MASTER-FILE
-                 TRANS-FILE
-                 UPDATED-MASTER-FILE
-                 ERROR-REPORT
-                 REPORT-FILE
-
-           STOP RUN.
-
-       READ-NEXT-MASTER.
-           READ MASTER-FILE NEXT RECORD
-               AT END MOVE 'Y' TO MASTER-EOF
-               NOT AT END
-                   MOVE M-ACC-NUMBER TO WS-MASTER-KEY
-           END-READ.
-
+           IF WS-TRNS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed transaction file: "
+                   WS-TransactionFile
+               DISPLAY "Transaction status: " WS-TRNS-STATUS
+               CLOSE MASTER-FILE
+               STOP RUN
+           END-IF
+
+           IF WS-ARG-RESTART = "YES"
+               OPEN I-O UPDATED-MASTER-FILE
+           ELSE
+               OPEN OUTPUT UPDATED-MASTER-FILE
+           END-IF
+           IF WS-UMS-STATUS NOT = "00"
+               DISPLAY "Unable to open updated master file: "
+                   WS-UpdatedMasterFile
+               DISPLAY "Updated master status: " WS-UMS-STATUS
+               CLOSE MASTER-FILE
+               CLOSE TRANS-FILE
+               STOP RUN
+           END-IF
+
+           IF WS-ARG-RESTART = "YES"
+               OPEN EXTEND ERROR-REPORT
+           ELSE
+               OPEN OUTPUT ERROR-REPORT
+           END-IF
+           IF WS-ERR-STATUS NOT = "00"
+               DISPLAY "Unable to open error report file: "
+                   WS-ErrorReport
+               DISPLAY "Error report status: " WS-ERR-STATUS
+               CLOSE MASTER-FILE
+               CLOSE TRANS-FILE
+               CLOSE UPDATED-MASTER-FILE
+               STOP RUN
+           END-IF
+
+           IF WS-ARG-RESTART = "YES"
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+           IF WS-RPRT-STATUS NOT = "00"
+               DISPLAY "Unable to open summary report file: "
+                   WS-ReportFile
+               DISPLAY "Report status: " WS-RPRT-STATUS
+               CLOSE MASTER-FILE
+               CLOSE TRANS-FILE
+               CLOSE UPDATED-MASTER-FILE
+               CLOSE ERROR-REPORT
+               STOP RUN
+           END-IF
+
+           IF WS-ARG-RESTART = "YES"
+               OPEN EXTEND JOURNAL-FILE
+           ELSE
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           IF WS-JRNL-STATUS NOT = "00"
+               DISPLAY "Unable to open posting journal file: "
+                   WS-JournalFile
+               DISPLAY "Journal status: " WS-JRNL-STATUS
+               CLOSE MASTER-FILE
+               CLOSE TRANS-FILE
+               CLOSE UPDATED-MASTER-FILE
+               CLOSE ERROR-REPORT
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           IF CSV-MODE-ON
+               IF WS-ARG-RESTART = "YES"
+                   OPEN EXTEND CSV-EXPORT-FILE
+               ELSE
+                   OPEN OUTPUT CSV-EXPORT-FILE
+               END-IF
+               IF WS-CSV-STATUS NOT = "00"
+                   DISPLAY "Unable to open CSV export file: "
+                       WS-CsvExportFile
+                   DISPLAY "CSV export status: " WS-CSV-STATUS
+                   CLOSE MASTER-FILE
+                   CLOSE TRANS-FILE
+                   CLOSE UPDATED-MASTER-FILE
+                   CLOSE ERROR-REPORT
+                   CLOSE REPORT-FILE
+                   CLOSE JOURNAL-FILE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       CLOSE-FILES-FOR-ABEND.
+           CLOSE MASTER-FILE
+           CLOSE TRANS-FILE
+           CLOSE UPDATED-MASTER-FILE
+           CLOSE ERROR-REPORT
+           CLOSE REPORT-FILE
+           CLOSE JOURNAL-FILE
+           IF CSV-MODE-ON
+               CLOSE CSV-EXPORT-FILE
+           END-IF.
+
+       READ-NEXT-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO MASTER-EOF
+               NOT AT END
+                   MOVE M-ACC-NUMBER TO WS-MASTER-KEY
+                   ADD M-BALANCE TO WS-OPENING-BALANCE-TOTAL
+           END-READ.
+
        INITIAL-READS.
-           PERFORM READ-NEXT-MASTER
+           IF WS-ARG-RESTART = "YES"
+               MOVE WS-RESTART-AFTER-ACC TO M-ACC-NUMBER
+               START MASTER-FILE KEY IS GREATER THAN M-ACC-NUMBER
+                   INVALID KEY
+                       MOVE 'Y' TO MASTER-EOF
+                   NOT INVALID KEY
+                       PERFORM READ-NEXT-MASTER
+               END-START
+           ELSE
+               PERFORM READ-NEXT-MASTER
+           END-IF
 
            MOVE LOW-VALUES TO T-ACC-NUMBER
            MOVE "N" TO TRANS-EOF
@@ -203,29 +507,33 @@
                NOT INVALID KEY
                    PERFORM READ-NEXT-TRANSACTION
            END-START.
-
+
        READ-NEXT-TRANSACTION.
            READ TRANS-FILE NEXT RECORD
                AT END MOVE 'Y' TO TRANS-EOF
                NOT AT END
                    MOVE T-ACC-NUMBER TO WS-TRANS-KEY
            END-READ.
-
-       PROCESS-NEXT-ACCOUNT.
-           MOVE 0 TO WS-OD-INDEX
-           MOVE ZERO TO WS-numDeposits
-           MOVE ZERO TO WS-numWithdrawals
-           MOVE ZERO TO WS-numTransactions
-           MOVE ZERO TO WS-totalDeposits
-           MOVE ZERO TO WS-totalWithdrawals
-           MOVE ZERO TO WS-netChange
-           MOVE ZERO TO WS-numOverdrafts
-           MOVE ZERO TO WS-unprocessedPerAccount
-
-           IF MASTER-EOF = 'Y'
-               EXIT PARAGRAPH
-           END-IF
-
+
+       PROCESS-NEXT-ACCOUNT.
+           MOVE 0 TO WS-OD-INDEX
+           MOVE ZERO TO WS-numDeposits
+           MOVE ZERO TO WS-numWithdrawals
+           MOVE ZERO TO WS-numTransactions
+           MOVE ZERO TO WS-totalDeposits
+           MOVE ZERO TO WS-totalWithdrawals
+           MOVE ZERO TO WS-netChange
+           MOVE ZERO TO WS-numOverdrafts
+           MOVE ZERO TO WS-unprocessedPerAccount
+           MOVE ZERO TO WS-numInterest
+           MOVE ZERO TO WS-totalInterest
+
+           IF MASTER-EOF = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM APPLY-PENDING-CREDITS-FOR-ACCOUNT
+
       * Position transaction file at current master account
            MOVE M-ACC-NUMBER TO T-ACC-NUMBER
            MOVE "N" TO TRANS-EOF
@@ -235,254 +543,955 @@
                NOT INVALID KEY
                    PERFORM READ-NEXT-TRANSACTION
            END-START
-
-           IF TRANS-EOF = 'Y'
-              OR T-ACC-NUMBER NOT = M-ACC-NUMBER
-              PERFORM WRITE-MASTER-WITHOUT-TRANSACTIONS
-           ELSE
-              PERFORM APPLY-TRANSACTIONS-TO-ACCOUNT
-           END-IF.
-
-       WRITE-MASTER-WITHOUT-TRANSACTIONS.
-           MOVE MASTER-REC TO UPDATED-MASTER-REC
-           WRITE UPDATED-MASTER-REC
-           PERFORM READ-NEXT-MASTER.
-
-       APPLY-TRANSACTIONS-TO-ACCOUNT.
-           MOVE MASTER-REC TO UPDATED-MASTER-REC
-
-           PERFORM UNTIL TRANS-EOF = 'Y'
-                     OR T-ACC-NUMBER NOT = M-ACC-NUMBER
-
-               EVALUATE T-TRX-TYPE
-                   WHEN 'W'
-                       IF T-AMOUNT > U-BALANCE
-                           ADD 35 TO WS-GRAND-totalOverdrafts
-                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
-                           ADD 1 TO WS-numWithdrawals
-                           ADD T-AMOUNT TO WS-totalWithdrawals
-                           ADD 1 TO WS-numOverdrafts
-                           MOVE U-BALANCE TO WS-CopyBalance
-                           SUBTRACT T-AMOUNT FROM U-BALANCE
-                           SUBTRACT 35 FROM U-BALANCE
-                           COMPUTE Difference = T-AMOUNT -
-                           WS-CopyBalance
-                           MOVE U-BALANCE      TO WS-BALANCE-DISPLAY
-                           MOVE WS-CopyBalance TO WS-PREV-DISPLAY
-                           MOVE Difference     TO WS-DIFF-DISPLAY
-                           MOVE T-AMOUNT       TO WS-AMOUNT-DISPLAY
-                           ADD 1 TO WS-OD-INDEX
-                           STRING
-                               "Transaction ID: " DELIMITED BY SIZE
-                               T-ID DELIMITED BY SIZE
-                               " Date: " DELIMITED BY SIZE
-                               T-DATE DELIMITED BY SIZE
-                               " Time: " DELIMITED BY SIZE
-                               T-TIME DELIMITED BY SIZE
-                               " Withdrawal: " DELIMITED BY SIZE
-                               WS-AMOUNT-DISPLAY DELIMITED BY SIZE
-                               " Previous Balance: "
-                               DELIMITED BY SIZE
-                               WS-PREV-DISPLAY DELIMITED BY SIZE
-                               " Current Balance: "
-                               DELIMITED BY SIZE
-                               WS-BALANCE-DISPLAY DELIMITED BY SIZE
-                               " Difference: " DELIMITED BY SIZE
-                               WS-DIFF-DISPLAY DELIMITED BY SIZE
-                               " Overdraft Fee: 35"
-                               DELIMITED BY SIZE
-                               INTO WS-OD-BUF(WS-OD-INDEX)
-                           END-STRING
-                       ELSE
-                           SUBTRACT T-AMOUNT FROM U-BALANCE
-                           ADD 1 TO WS-numWithdrawals
-                           ADD T-AMOUNT TO WS-totalWithdrawals
-                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
-                       END-IF
-                   WHEN 'D'
-                       ADD T-AMOUNT TO U-BALANCE
-                       ADD T-AMOUNT TO WS-totalDeposits
-                       ADD 1 TO WS-numDeposits
-                       ADD T-AMOUNT TO WS-GRAND-totalDeposits
-                   WHEN OTHER
-                       ADD 1 TO WS-unprocessedPerAccount
-                       MOVE SPACES TO ERROR-REPORT-FILE
-                       STRING
-                           "Account Number: "      DELIMITED BY SIZE
-                           T-ACC-NUMBER            DELIMITED BY SIZE
-                           " Transaction Type: "   DELIMITED BY SIZE
-                           T-TRX-TYPE              DELIMITED BY SIZE
-                           " Transaction Amount: " DELIMITED BY SIZE
-                           T-AMOUNT                DELIMITED BY SIZE
-                           INTO ERROR-REPORT-FILE
-                       END-STRING
-                       WRITE ERROR-REPORT-FILE
-               END-EVALUATE
-
-               PERFORM READ-NEXT-TRANSACTION
-           END-PERFORM
-
-           COMPUTE WS-netChange = WS-totalDeposits - WS-totalWithdrawals
-           COMPUTE WS-numTransactions = WS-numDeposits +
-               WS-numWithdrawals
-
-           MOVE WS-numDeposits              TO WS-NUMDEP-DISPLAY
-           MOVE WS-totalDeposits            TO WS-DEPOSIT-DISPLAY
-           MOVE WS-numWithdrawals           TO WS-NUMWITH-DISPLAY
-           MOVE WS-totalWithdrawals         TO WS-WITHDRAWAL-DISPLAY
-           MOVE WS-netChange                TO WS-NETCHANGE-DISPLAY
-           MOVE WS-numTransactions          TO WS-NUMTRANS-DISPLAY
-           MOVE WS-numOverdrafts            TO WS-OVERDRAFT-DISPLAY
-           MOVE WS-unprocessedPerAccount    TO WS-UNPROC-DISPLAY
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "--------------------------------------------------"
-               DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Account: " DELIMITED BY SIZE
-               U-ACC-NUMBER DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Deposits: " DELIMITED BY SIZE
-               WS-NUMDEP-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Deposit Amount: " DELIMITED BY SIZE
-               WS-DEPOSIT-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Withdrawals: " DELIMITED BY SIZE
-               WS-NUMWITH-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Withdrawals Amount: " DELIMITED BY SIZE
-               WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Net Change: " DELIMITED BY SIZE
-               WS-NETCHANGE-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Number of Transactions: " DELIMITED BY SIZE
-               WS-NUMTRANS-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Number of Overdrafts: " DELIMITED BY SIZE
-               WS-OVERDRAFT-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Number of Unprocessed Transactions: " DELIMITED BY SIZE
-               WS-UNPROC-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           IF WS-OD-INDEX > 0
-               MOVE SPACES TO SUMMARY-REPORT
-               STRING
-                   "Overdraft Details:" DELIMITED BY SIZE
-                   INTO SUMMARY-REPORT
-               END-STRING
-               WRITE SUMMARY-REPORT
-
-               PERFORM VARYING WS-I FROM 1 BY 1
-                 UNTIL WS-I > WS-OD-INDEX
-                   MOVE SPACES TO SUMMARY-REPORT
-                   MOVE WS-OD-BUF(WS-I) TO SUMMARY-REPORT
-                   WRITE SUMMARY-REPORT
-               END-PERFORM
-           END-IF
-
-           WRITE UPDATED-MASTER-REC
-
-           PERFORM READ-NEXT-MASTER.
-
-       WRITE-GRAND-TOTALS.
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "======================================================"
-               DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Deposits: " DELIMITED BY SIZE
-               WS-GRAND-totalDeposits DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Withdrawals: " DELIMITED BY SIZE
-               WS-GRAND-totalWithdrawals DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Overdraft Fees: " DELIMITED BY SIZE
-               WS-GRAND-totalOverdrafts DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT.
-
-       WRITE-REPORT-HEADER.
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Account Updates Summary Report: " DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Date: "
-               WS-MONTH "/"
-               WS-DAY "/"
-               WS-YEAR
-               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT.
+
+           IF TRANS-EOF = 'Y'
+              OR T-ACC-NUMBER NOT = M-ACC-NUMBER
+              PERFORM WRITE-MASTER-WITHOUT-TRANSACTIONS
+           ELSE
+              PERFORM APPLY-TRANSACTIONS-TO-ACCOUNT
+           END-IF.
+
+       WRITE-MASTER-WITHOUT-TRANSACTIONS.
+           MOVE MASTER-REC TO UPDATED-MASTER-REC
+           WRITE UPDATED-MASTER-REC
+           IF WS-UMS-STATUS NOT = "00"
+               DISPLAY "Unable to write updated master record: "
+                   U-ACC-NUMBER
+               DISPLAY "Updated master status: " WS-UMS-STATUS
+               PERFORM CLOSE-FILES-FOR-ABEND
+               STOP RUN
+           END-IF
+           IF CSV-MODE-ON
+               PERFORM WRITE-CSV-MASTER-ROW
+           END-IF
+           ADD U-BALANCE TO WS-CLOSING-BALANCE-TOTAL
+           MOVE U-ACC-NUMBER TO WS-LAST-COMPLETED-ACC
+           PERFORM CHECKPOINT-IF-DUE
+           PERFORM READ-NEXT-MASTER.
+
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE 'H' TO CKPT-REC-TYPE
+           MOVE WS-LAST-COMPLETED-ACC    TO CKPT-LAST-ACC-NUMBER
+           MOVE WS-GRAND-totalDeposits   TO CKPT-GRAND-DEPOSITS
+           MOVE WS-GRAND-totalWithdrawals TO CKPT-GRAND-WITHDRAWALS
+           MOVE WS-GRAND-totalOverdrafts TO CKPT-GRAND-OVERDRAFTS
+           MOVE WS-GRAND-totalInterest   TO CKPT-GRAND-INTEREST
+           MOVE WS-OPENING-BALANCE-TOTAL TO CKPT-OPENING-TOTAL
+           MOVE WS-CLOSING-BALANCE-TOTAL TO CKPT-CLOSING-TOTAL
+           MOVE WS-GRAND-rejectUnknownCode TO CKPT-REJ-UNKNOWN
+           MOVE WS-GRAND-rejectZeroAmount  TO CKPT-REJ-ZEROAMT
+           MOVE WS-GRAND-rejectMissingDate TO CKPT-REJ-NODATE
+           PERFORM VARYING WS-TT-I FROM 1 BY 1 UNTIL WS-TT-I > 4
+               MOVE WS-TT-DEPOSITS(WS-TT-I)
+                   TO CKPT-TT-DEPOSITS(WS-TT-I)
+               MOVE WS-TT-WITHDRAWALS(WS-TT-I)
+                   TO CKPT-TT-WITHDRAWALS(WS-TT-I)
+               MOVE WS-TT-OVERDRAFTS(WS-TT-I)
+                   TO CKPT-TT-OVERDRAFTS(WS-TT-I)
+               MOVE WS-TT-INTEREST(WS-TT-I)
+                   TO CKPT-TT-INTEREST(WS-TT-I)
+           END-PERFORM
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Unable to open checkpoint file: "
+                   WS-CheckpointFile
+               DISPLAY "Checkpoint status: " WS-CKPT-STATUS
+           ELSE
+               WRITE CHECKPOINT-REC
+               PERFORM VARYING WS-PC-I FROM 1 BY 1
+                   UNTIL WS-PC-I > WS-PENDING-CREDIT-COUNT
+                   IF WS-PC-APPLIED(WS-PC-I) = 'N'
+                       MOVE 'P' TO CKPT-PEND-TYPE
+                       MOVE WS-PC-TARGET-ACC(WS-PC-I)
+                           TO CKPT-PEND-TARGET-ACC
+                       MOVE WS-PC-AMOUNT(WS-PC-I)
+                           TO CKPT-PEND-AMOUNT
+                       MOVE WS-PC-SOURCE-ACC(WS-PC-I)
+                           TO CKPT-PEND-SOURCE-ACC
+                       MOVE WS-PC-TRANS-ID(WS-PC-I)
+                           TO CKPT-PEND-TRANS-ID
+                       MOVE WS-PC-DATE(WS-PC-I)
+                           TO CKPT-PEND-DATE
+                       MOVE WS-PC-APPLIED(WS-PC-I)
+                           TO CKPT-PEND-APPLIED
+                       WRITE CKPT-PENDING-REC
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "Unable to open checkpoint file for restart: "
+                   WS-CheckpointFile
+               DISPLAY "Checkpoint status: " WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY "Checkpoint file has no checkpoint record: "
+                       WS-CheckpointFile
+                   CLOSE CHECKPOINT-FILE
+                   STOP RUN
+           END-READ
+
+           MOVE CKPT-LAST-ACC-NUMBER   TO WS-RESTART-AFTER-ACC
+           MOVE CKPT-GRAND-DEPOSITS    TO WS-GRAND-totalDeposits
+           MOVE CKPT-GRAND-WITHDRAWALS TO WS-GRAND-totalWithdrawals
+           MOVE CKPT-GRAND-OVERDRAFTS  TO WS-GRAND-totalOverdrafts
+           MOVE CKPT-GRAND-INTEREST    TO WS-GRAND-totalInterest
+           MOVE CKPT-OPENING-TOTAL     TO WS-OPENING-BALANCE-TOTAL
+           MOVE CKPT-CLOSING-TOTAL     TO WS-CLOSING-BALANCE-TOTAL
+           MOVE CKPT-REJ-UNKNOWN       TO WS-GRAND-rejectUnknownCode
+           MOVE CKPT-REJ-ZEROAMT       TO WS-GRAND-rejectZeroAmount
+           MOVE CKPT-REJ-NODATE        TO WS-GRAND-rejectMissingDate
+           PERFORM VARYING WS-TT-I FROM 1 BY 1 UNTIL WS-TT-I > 4
+               MOVE CKPT-TT-DEPOSITS(WS-TT-I)
+                   TO WS-TT-DEPOSITS(WS-TT-I)
+               MOVE CKPT-TT-WITHDRAWALS(WS-TT-I)
+                   TO WS-TT-WITHDRAWALS(WS-TT-I)
+               MOVE CKPT-TT-OVERDRAFTS(WS-TT-I)
+                   TO WS-TT-OVERDRAFTS(WS-TT-I)
+               MOVE CKPT-TT-INTEREST(WS-TT-I)
+                   TO WS-TT-INTEREST(WS-TT-I)
+           END-PERFORM
+
+           MOVE ZERO TO WS-PENDING-CREDIT-COUNT
+           MOVE "N" TO WS-CKPT-PEND-EOF
+           PERFORM UNTIL WS-CKPT-PEND-EOF = "Y"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-CKPT-PEND-EOF
+                   NOT AT END
+                       ADD 1 TO WS-PENDING-CREDIT-COUNT
+                       MOVE CKPT-PEND-TARGET-ACC
+                           TO WS-PC-TARGET-ACC(WS-PENDING-CREDIT-COUNT)
+                       MOVE CKPT-PEND-AMOUNT
+                           TO WS-PC-AMOUNT(WS-PENDING-CREDIT-COUNT)
+                       MOVE CKPT-PEND-SOURCE-ACC
+                           TO WS-PC-SOURCE-ACC(WS-PENDING-CREDIT-COUNT)
+                       MOVE CKPT-PEND-TRANS-ID
+                           TO WS-PC-TRANS-ID(WS-PENDING-CREDIT-COUNT)
+                       MOVE CKPT-PEND-DATE
+                           TO WS-PC-DATE(WS-PENDING-CREDIT-COUNT)
+                       MOVE CKPT-PEND-APPLIED
+                           TO WS-PC-APPLIED(WS-PENDING-CREDIT-COUNT)
+               END-READ
+           END-PERFORM
+
+           CLOSE CHECKPOINT-FILE.
+
+       QUEUE-PENDING-CREDIT.
+           ADD 1 TO WS-PENDING-CREDIT-COUNT
+           MOVE T-TARGET-ACC-NUMBER
+               TO WS-PC-TARGET-ACC(WS-PENDING-CREDIT-COUNT)
+           MOVE T-AMOUNT
+               TO WS-PC-AMOUNT(WS-PENDING-CREDIT-COUNT)
+           MOVE T-ACC-NUMBER
+               TO WS-PC-SOURCE-ACC(WS-PENDING-CREDIT-COUNT)
+           MOVE T-ID
+               TO WS-PC-TRANS-ID(WS-PENDING-CREDIT-COUNT)
+           MOVE T-DATE
+               TO WS-PC-DATE(WS-PENDING-CREDIT-COUNT)
+           MOVE 'N' TO WS-PC-APPLIED(WS-PENDING-CREDIT-COUNT).
+
+       WRITE-TRANSFER-QUEUE-FULL-REJECT.
+           ADD 1 TO WS-unprocessedPerAccount
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               T-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: T Transaction Amount: "
+               DELIMITED BY SIZE
+               T-AMOUNT                DELIMITED BY SIZE
+               " Reason: Pending transfer queue full, credit to "
+               DELIMITED BY SIZE
+               T-TARGET-ACC-NUMBER     DELIMITED BY SIZE
+               " not queued, debit not applied"
+               DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       APPLY-PENDING-CREDITS-FOR-ACCOUNT.
+           PERFORM VARYING WS-PC-I FROM 1 BY 1
+               UNTIL WS-PC-I > WS-PENDING-CREDIT-COUNT
+               IF WS-PC-APPLIED(WS-PC-I) = 'N'
+                  AND WS-PC-TARGET-ACC(WS-PC-I) = M-ACC-NUMBER
+                   IF M-ACC-STATUS NOT = 'A'
+                       PERFORM REJECT-PENDING-CREDIT
+                   ELSE
+                   ADD WS-PC-AMOUNT(WS-PC-I) TO M-BALANCE
+                   ADD WS-PC-AMOUNT(WS-PC-I) TO WS-GRAND-totalDeposits
+                   MOVE M-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                   PERFORM LOCATE-TYPE-TOTAL
+                   ADD WS-PC-AMOUNT(WS-PC-I) TO
+                       WS-TT-DEPOSITS(WS-TT-I)
+                   MOVE 'Y' TO WS-PC-APPLIED(WS-PC-I)
+                   MOVE SPACES TO SUMMARY-REPORT
+                   STRING
+                       "Transfer Credit Applied: Account "
+                       DELIMITED BY SIZE
+                       M-ACC-NUMBER            DELIMITED BY SIZE
+                       " Amount "              DELIMITED BY SIZE
+                       WS-PC-AMOUNT(WS-PC-I)   DELIMITED BY SIZE
+                       " From "                DELIMITED BY SIZE
+                       WS-PC-SOURCE-ACC(WS-PC-I) DELIMITED BY SIZE
+                       " Trans ID "            DELIMITED BY SIZE
+                       WS-PC-TRANS-ID(WS-PC-I) DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT
+                   END-STRING
+                   WRITE SUMMARY-REPORT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       REJECT-PENDING-CREDIT.
+           ADD 1 TO WS-unprocessedPerAccount
+           MOVE 'R' TO WS-PC-APPLIED(WS-PC-I)
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               M-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: T Amount: " DELIMITED BY SIZE
+               WS-PC-AMOUNT(WS-PC-I)   DELIMITED BY SIZE
+               " Reason: Transfer credit rejected, target account"
+               DELIMITED BY SIZE
+               " status '"             DELIMITED BY SIZE
+               M-ACC-STATUS            DELIMITED BY SIZE
+               "' is not active, source " DELIMITED BY SIZE
+               WS-PC-SOURCE-ACC(WS-PC-I) DELIMITED BY SIZE
+               " trans id "            DELIMITED BY SIZE
+               WS-PC-TRANS-ID(WS-PC-I) DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       REPORT-UNAPPLIED-TRANSFERS.
+           PERFORM VARYING WS-PC-I FROM 1 BY 1
+               UNTIL WS-PC-I > WS-PENDING-CREDIT-COUNT
+               IF WS-PC-APPLIED(WS-PC-I) = 'N'
+                   MOVE SPACES TO ERROR-REPORT-FILE
+                   STRING
+                       "Account Number: "      DELIMITED BY SIZE
+                       WS-PC-TARGET-ACC(WS-PC-I) DELIMITED BY SIZE
+                       " Transaction Type: T Transaction Amount: "
+                       DELIMITED BY SIZE
+                       WS-PC-AMOUNT(WS-PC-I)   DELIMITED BY SIZE
+                       " Reason: Transfer target account not found, "
+                       DELIMITED BY SIZE
+                       "source "               DELIMITED BY SIZE
+                       WS-PC-SOURCE-ACC(WS-PC-I) DELIMITED BY SIZE
+                       " trans id "            DELIMITED BY SIZE
+                       WS-PC-TRANS-ID(WS-PC-I) DELIMITED BY SIZE
+                       INTO ERROR-REPORT-FILE
+                   END-STRING
+                   WRITE ERROR-REPORT-FILE
+               END-IF
+           END-PERFORM.
+
+       DETERMINE-OVERDRAFT-FLOOR.
+           IF U-ACC-TYPE = 'S'
+               MOVE WS-SAVINGS-OD-FLOOR TO WS-OD-FLOOR
+           ELSE
+               MOVE WS-CHECKING-OD-LIMIT TO WS-OD-FLOOR
+           END-IF.
+
+       DETERMINE-OVERDRAFT-FEE.
+           MOVE WS-DEFAULT-OD-FEE TO WS-OD-FEE
+           MOVE 'N' TO WS-OD-FEE-EXEMPT
+           PERFORM VARYING WS-FEE-I FROM 1 BY 1
+               UNTIL WS-FEE-I > 3
+               IF WS-FEE-ACC-TYPE(WS-FEE-I) = U-ACC-TYPE
+                   MOVE WS-FEE-AMOUNT(WS-FEE-I) TO WS-OD-FEE
+                   MOVE WS-FEE-EXEMPT(WS-FEE-I) TO WS-OD-FEE-EXEMPT
+               END-IF
+           END-PERFORM
+           IF WS-OD-FEE-EXEMPT = 'Y'
+               MOVE ZERO TO WS-OD-FEE
+           END-IF.
+
+       WRITE-OVERDRAFT-LIMIT-REJECT.
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               T-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: "   DELIMITED BY SIZE
+               T-TRX-TYPE              DELIMITED BY SIZE
+               " Amount: "             DELIMITED BY SIZE
+               T-AMOUNT                DELIMITED BY SIZE
+               " Reason: Withdrawal exceeds overdraft limit for"
+               DELIMITED BY SIZE
+               " account type '" DELIMITED BY SIZE
+               U-ACC-TYPE              DELIMITED BY SIZE
+               "'"                     DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       INIT-TYPE-TOTALS.
+           MOVE 'S'          TO WS-TT-ACC-TYPE(1)
+           MOVE "Savings   " TO WS-TT-LABEL(1)
+           MOVE 'C'          TO WS-TT-ACC-TYPE(2)
+           MOVE "Checking  " TO WS-TT-LABEL(2)
+           MOVE 'P'          TO WS-TT-ACC-TYPE(3)
+           MOVE "Premium   " TO WS-TT-LABEL(3)
+           MOVE SPACE        TO WS-TT-ACC-TYPE(4)
+           MOVE "Other     " TO WS-TT-LABEL(4)
+           PERFORM VARYING WS-TT-I FROM 1 BY 1 UNTIL WS-TT-I > 4
+               MOVE ZERO TO WS-TT-DEPOSITS(WS-TT-I)
+               MOVE ZERO TO WS-TT-WITHDRAWALS(WS-TT-I)
+               MOVE ZERO TO WS-TT-OVERDRAFTS(WS-TT-I)
+               MOVE ZERO TO WS-TT-INTEREST(WS-TT-I)
+           END-PERFORM.
+
+       LOCATE-TYPE-TOTAL.
+           MOVE 1 TO WS-TT-I
+           PERFORM UNTIL WS-TT-I > 3
+                   OR WS-TT-ACC-TYPE(WS-TT-I) = WS-TT-LOOKUP-TYPE
+               ADD 1 TO WS-TT-I
+           END-PERFORM
+           IF WS-TT-I > 3
+               MOVE 4 TO WS-TT-I
+           END-IF.
+
+       VALIDATE-TRANS-DATE.
+           MOVE 'Y' TO WS-DATE-VALID
+           IF T-DATE NOT NUMERIC
+               MOVE 'N' TO WS-DATE-VALID
+           ELSE
+               MOVE T-DATE TO WS-T-DATE-WORK
+               IF WS-TDATE-CC NOT = 19 AND WS-TDATE-CC NOT = 20
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+               IF WS-TDATE-MM < 1 OR WS-TDATE-MM > 12
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+               IF WS-TDATE-DD < 1 OR WS-TDATE-DD > 31
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+           END-IF.
+
+       WRITE-CATEGORIZED-REJECT.
+           ADD 1 TO WS-unprocessedPerAccount
+
+           PERFORM VARYING WS-RC-I FROM 1 BY 1 UNTIL WS-RC-I > 3
+               IF WS-REJECT-CAT-CODE(WS-RC-I) = WS-REJECT-REASON-NUM
+                   MOVE WS-REJECT-CAT-TEXT(WS-RC-I)
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-PERFORM
+
+           EVALUATE WS-REJECT-REASON-NUM
+               WHEN 1
+                   ADD 1 TO WS-GRAND-rejectUnknownCode
+               WHEN 2
+                   ADD 1 TO WS-GRAND-rejectZeroAmount
+               WHEN 3
+                   ADD 1 TO WS-GRAND-rejectMissingDate
+           END-EVALUATE
+
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               T-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: "   DELIMITED BY SIZE
+               T-TRX-TYPE              DELIMITED BY SIZE
+               " Transaction Amount: " DELIMITED BY SIZE
+               T-AMOUNT                DELIMITED BY SIZE
+               " Reason: "             DELIMITED BY SIZE
+               WS-REJECT-REASON-TEXT   DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       WRITE-OVERDRAFT-DETAIL-LINE.
+           IF WS-OD-INDEX = 0
+               MOVE SPACES TO SUMMARY-REPORT
+               STRING
+                   "Overdraft Details:" DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+               WRITE SUMMARY-REPORT
+           END-IF
+           ADD 1 TO WS-OD-INDEX
+           MOVE WS-OD-FEE TO WS-OD-FEE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Transaction ID: " DELIMITED BY SIZE
+               T-ID DELIMITED BY SIZE
+               " Date: " DELIMITED BY SIZE
+               T-DATE DELIMITED BY SIZE
+               " Time: " DELIMITED BY SIZE
+               T-TIME DELIMITED BY SIZE
+               " Withdrawal: " DELIMITED BY SIZE
+               WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+               " Previous Balance: "
+               DELIMITED BY SIZE
+               WS-PREV-DISPLAY DELIMITED BY SIZE
+               " Current Balance: "
+               DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               " Difference: " DELIMITED BY SIZE
+               WS-DIFF-DISPLAY DELIMITED BY SIZE
+               " Overdraft Fee: " DELIMITED BY SIZE
+               WS-OD-FEE-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT.
+
+       WRITE-POSTING-JOURNAL-LINE.
+           MOVE WS-JRNL-PRIOR-BAL TO WS-JRNL-PRIOR-DISPLAY
+           MOVE WS-JRNL-NEW-BAL   TO WS-JRNL-NEW-DISPLAY
+
+           MOVE SPACES TO JOURNAL-REC
+           STRING
+               "Account: "      DELIMITED BY SIZE
+               T-ACC-NUMBER     DELIMITED BY SIZE
+               " Trans ID: "    DELIMITED BY SIZE
+               T-ID             DELIMITED BY SIZE
+               " Type: "        DELIMITED BY SIZE
+               T-TRX-TYPE       DELIMITED BY SIZE
+               " Amount: "      DELIMITED BY SIZE
+               T-AMOUNT         DELIMITED BY SIZE
+               " Prior Balance: " DELIMITED BY SIZE
+               WS-JRNL-PRIOR-DISPLAY DELIMITED BY SIZE
+               " New Balance: " DELIMITED BY SIZE
+               WS-JRNL-NEW-DISPLAY   DELIMITED BY SIZE
+               INTO JOURNAL-REC
+           END-STRING
+           WRITE JOURNAL-REC.
+
+       WRITE-CSV-ACCOUNT-SUMMARY.
+           MOVE SPACES TO CSV-EXPORT-REC
+           STRING
+               U-ACC-NUMBER        DELIMITED BY SIZE
+               "," WS-NUMDEP-DISPLAY    DELIMITED BY SIZE
+               "," WS-DEPOSIT-DISPLAY   DELIMITED BY SIZE
+               "," WS-NUMWITH-DISPLAY   DELIMITED BY SIZE
+               "," WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
+               "," WS-NETCHANGE-DISPLAY DELIMITED BY SIZE
+               "," WS-NUMTRANS-DISPLAY  DELIMITED BY SIZE
+               "," WS-OVERDRAFT-DISPLAY DELIMITED BY SIZE
+               "," WS-UNPROC-DISPLAY    DELIMITED BY SIZE
+               "," WS-NUMINT-DISPLAY    DELIMITED BY SIZE
+               "," WS-TOTALINT-DISPLAY  DELIMITED BY SIZE
+               INTO CSV-EXPORT-REC
+           END-STRING
+           WRITE CSV-EXPORT-REC.
+
+       WRITE-CSV-MASTER-ROW.
+           MOVE U-BALANCE TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO CSV-EXPORT-REC
+           STRING
+               U-ACC-NUMBER       DELIMITED BY SIZE
+               "," U-ACC-NAME         DELIMITED BY SIZE
+               "," WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               "," U-ACC-TYPE         DELIMITED BY SIZE
+               "," U-ACC-STATUS       DELIMITED BY SIZE
+               "," U-CURRENCY         DELIMITED BY SIZE
+               INTO CSV-EXPORT-REC
+           END-STRING
+           WRITE CSV-EXPORT-REC.
+
+       APPLY-TRANSACTIONS-TO-ACCOUNT.
+           MOVE MASTER-REC TO UPDATED-MASTER-REC
+
+           PERFORM UNTIL TRANS-EOF = 'Y'
+                     OR T-ACC-NUMBER NOT = M-ACC-NUMBER
+
+               IF U-ACC-STATUS NOT = 'A'
+                   ADD 1 TO WS-unprocessedPerAccount
+                   MOVE SPACES TO ERROR-REPORT-FILE
+                   STRING
+                       "Account Number: "      DELIMITED BY SIZE
+                       T-ACC-NUMBER            DELIMITED BY SIZE
+                       " Transaction Type: "   DELIMITED BY SIZE
+                       T-TRX-TYPE              DELIMITED BY SIZE
+                       " Transaction Amount: " DELIMITED BY SIZE
+                       T-AMOUNT                DELIMITED BY SIZE
+                       " Reason: Account status '" DELIMITED BY SIZE
+                       U-ACC-STATUS            DELIMITED BY SIZE
+                       "' is not active"       DELIMITED BY SIZE
+                       INTO ERROR-REPORT-FILE
+                   END-STRING
+                   WRITE ERROR-REPORT-FILE
+               ELSE
+               IF T-AMOUNT = ZERO
+                   MOVE 2 TO WS-REJECT-REASON-NUM
+                   PERFORM WRITE-CATEGORIZED-REJECT
+               ELSE
+               PERFORM VALIDATE-TRANS-DATE
+               IF WS-DATE-VALID = 'N'
+                   MOVE 3 TO WS-REJECT-REASON-NUM
+                   PERFORM WRITE-CATEGORIZED-REJECT
+               ELSE
+               EVALUATE T-TRX-TYPE
+                   WHEN 'W'
+                       PERFORM DETERMINE-OVERDRAFT-FLOOR
+                       PERFORM DETERMINE-OVERDRAFT-FEE
+                       IF T-AMOUNT > U-BALANCE
+                           COMPUTE WS-PROJECTED-BALANCE =
+                               U-BALANCE - T-AMOUNT - WS-OD-FEE
+                           IF WS-PROJECTED-BALANCE < WS-OD-FLOOR
+                               ADD 1 TO WS-unprocessedPerAccount
+                               PERFORM WRITE-OVERDRAFT-LIMIT-REJECT
+                           ELSE
+                           ADD WS-OD-FEE TO WS-GRAND-totalOverdrafts
+                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                           MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                           PERFORM LOCATE-TYPE-TOTAL
+                           ADD WS-OD-FEE TO
+                               WS-TT-OVERDRAFTS(WS-TT-I)
+                           ADD T-AMOUNT TO
+                               WS-TT-WITHDRAWALS(WS-TT-I)
+                           ADD 1 TO WS-numWithdrawals
+                           ADD T-AMOUNT TO WS-totalWithdrawals
+                           ADD 1 TO WS-numOverdrafts
+                           MOVE U-BALANCE TO WS-CopyBalance
+                           SUBTRACT T-AMOUNT FROM U-BALANCE
+                           SUBTRACT WS-OD-FEE FROM U-BALANCE
+                           COMPUTE Difference = T-AMOUNT -
+                           WS-CopyBalance
+                           MOVE U-BALANCE      TO WS-BALANCE-DISPLAY
+                           MOVE WS-CopyBalance TO WS-PREV-DISPLAY
+                           MOVE Difference     TO WS-DIFF-DISPLAY
+                           MOVE T-AMOUNT       TO WS-AMOUNT-DISPLAY
+                           PERFORM WRITE-OVERDRAFT-DETAIL-LINE
+                           MOVE WS-CopyBalance TO WS-JRNL-PRIOR-BAL
+                           MOVE U-BALANCE       TO WS-JRNL-NEW-BAL
+                           PERFORM WRITE-POSTING-JOURNAL-LINE
+                           END-IF
+                       ELSE
+                           MOVE U-BALANCE TO WS-JRNL-PRIOR-BAL
+                           SUBTRACT T-AMOUNT FROM U-BALANCE
+                           ADD 1 TO WS-numWithdrawals
+                           ADD T-AMOUNT TO WS-totalWithdrawals
+                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                           MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                           PERFORM LOCATE-TYPE-TOTAL
+                           ADD T-AMOUNT TO
+                               WS-TT-WITHDRAWALS(WS-TT-I)
+                           MOVE U-BALANCE TO WS-JRNL-NEW-BAL
+                           PERFORM WRITE-POSTING-JOURNAL-LINE
+                       END-IF
+                   WHEN 'D'
+                       MOVE U-BALANCE TO WS-JRNL-PRIOR-BAL
+                       ADD T-AMOUNT TO U-BALANCE
+                       ADD T-AMOUNT TO WS-totalDeposits
+                       ADD 1 TO WS-numDeposits
+                       ADD T-AMOUNT TO WS-GRAND-totalDeposits
+                       MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                       PERFORM LOCATE-TYPE-TOTAL
+                       ADD T-AMOUNT TO WS-TT-DEPOSITS(WS-TT-I)
+                       MOVE U-BALANCE TO WS-JRNL-NEW-BAL
+                       PERFORM WRITE-POSTING-JOURNAL-LINE
+                   WHEN 'T'
+                       IF T-TARGET-ACC-NUMBER = SPACES
+                           ADD 1 TO WS-unprocessedPerAccount
+                           MOVE SPACES TO ERROR-REPORT-FILE
+                           STRING
+                               "Account Number: "  DELIMITED BY SIZE
+                               T-ACC-NUMBER        DELIMITED BY SIZE
+                               " Transaction Type: T Amount: "
+                               DELIMITED BY SIZE
+                               T-AMOUNT            DELIMITED BY SIZE
+                               " Reason: Transfer missing target"
+                               DELIMITED BY SIZE
+                               INTO ERROR-REPORT-FILE
+                           END-STRING
+                           WRITE ERROR-REPORT-FILE
+                       ELSE
+                       IF WS-PENDING-CREDIT-COUNT >= 1000
+                           PERFORM WRITE-TRANSFER-QUEUE-FULL-REJECT
+                       ELSE
+                           PERFORM DETERMINE-OVERDRAFT-FLOOR
+                           PERFORM DETERMINE-OVERDRAFT-FEE
+                           IF T-AMOUNT > U-BALANCE
+                               COMPUTE WS-PROJECTED-BALANCE =
+                                   U-BALANCE - T-AMOUNT - WS-OD-FEE
+                               IF WS-PROJECTED-BALANCE < WS-OD-FLOOR
+                                   ADD 1 TO WS-unprocessedPerAccount
+                                   PERFORM WRITE-OVERDRAFT-LIMIT-REJECT
+                               ELSE
+                               ADD WS-OD-FEE TO WS-GRAND-totalOverdrafts
+                               ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                               MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                               PERFORM LOCATE-TYPE-TOTAL
+                               ADD WS-OD-FEE TO
+                                   WS-TT-OVERDRAFTS(WS-TT-I)
+                               ADD T-AMOUNT TO
+                                   WS-TT-WITHDRAWALS(WS-TT-I)
+                               ADD 1 TO WS-numWithdrawals
+                               ADD T-AMOUNT TO WS-totalWithdrawals
+                               ADD 1 TO WS-numOverdrafts
+                               MOVE U-BALANCE TO WS-CopyBalance
+                               SUBTRACT T-AMOUNT FROM U-BALANCE
+                               SUBTRACT WS-OD-FEE FROM U-BALANCE
+                               COMPUTE Difference = T-AMOUNT -
+                               WS-CopyBalance
+                               MOVE U-BALANCE    TO WS-BALANCE-DISPLAY
+                               MOVE WS-CopyBalance TO WS-PREV-DISPLAY
+                               MOVE Difference     TO WS-DIFF-DISPLAY
+                               MOVE T-AMOUNT       TO WS-AMOUNT-DISPLAY
+                               PERFORM WRITE-OVERDRAFT-DETAIL-LINE
+                               MOVE WS-CopyBalance TO WS-JRNL-PRIOR-BAL
+                               MOVE U-BALANCE       TO WS-JRNL-NEW-BAL
+                               PERFORM WRITE-POSTING-JOURNAL-LINE
+                               PERFORM QUEUE-PENDING-CREDIT
+                               END-IF
+                           ELSE
+                               MOVE U-BALANCE TO WS-JRNL-PRIOR-BAL
+                               SUBTRACT T-AMOUNT FROM U-BALANCE
+                               ADD 1 TO WS-numWithdrawals
+                               ADD T-AMOUNT TO WS-totalWithdrawals
+                               ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                               MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                               PERFORM LOCATE-TYPE-TOTAL
+                               ADD T-AMOUNT TO
+                                   WS-TT-WITHDRAWALS(WS-TT-I)
+                               MOVE U-BALANCE TO WS-JRNL-NEW-BAL
+                               PERFORM WRITE-POSTING-JOURNAL-LINE
+                               PERFORM QUEUE-PENDING-CREDIT
+                           END-IF
+                       END-IF
+                       END-IF
+                   WHEN 'I'
+                       ADD T-AMOUNT TO U-BALANCE
+                       ADD T-AMOUNT TO WS-totalInterest
+                       ADD 1 TO WS-numInterest
+                       ADD T-AMOUNT TO WS-GRAND-totalInterest
+                       MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                       PERFORM LOCATE-TYPE-TOTAL
+                       ADD T-AMOUNT TO WS-TT-INTEREST(WS-TT-I)
+                   WHEN OTHER
+                       MOVE 1 TO WS-REJECT-REASON-NUM
+                       PERFORM WRITE-CATEGORIZED-REJECT
+               END-EVALUATE
+               END-IF
+               END-IF
+               END-IF
+
+               PERFORM READ-NEXT-TRANSACTION
+           END-PERFORM
+
+           COMPUTE WS-netChange = WS-totalDeposits - WS-totalWithdrawals
+           COMPUTE WS-numTransactions = WS-numDeposits +
+               WS-numWithdrawals
+
+           MOVE WS-numDeposits              TO WS-NUMDEP-DISPLAY
+           MOVE WS-totalDeposits            TO WS-DEPOSIT-DISPLAY
+           MOVE WS-numWithdrawals           TO WS-NUMWITH-DISPLAY
+           MOVE WS-totalWithdrawals         TO WS-WITHDRAWAL-DISPLAY
+           MOVE WS-netChange                TO WS-NETCHANGE-DISPLAY
+           MOVE WS-numTransactions          TO WS-NUMTRANS-DISPLAY
+           MOVE WS-numOverdrafts            TO WS-OVERDRAFT-DISPLAY
+           MOVE WS-unprocessedPerAccount    TO WS-UNPROC-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "--------------------------------------------------"
+               DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Account: " DELIMITED BY SIZE
+               U-ACC-NUMBER DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Deposits: " DELIMITED BY SIZE
+               WS-NUMDEP-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Deposit Amount: " DELIMITED BY SIZE
+               WS-DEPOSIT-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Withdrawals: " DELIMITED BY SIZE
+               WS-NUMWITH-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Withdrawals Amount: " DELIMITED BY SIZE
+               WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Net Change: " DELIMITED BY SIZE
+               WS-NETCHANGE-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Number of Transactions: " DELIMITED BY SIZE
+               WS-NUMTRANS-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Number of Overdrafts: " DELIMITED BY SIZE
+               WS-OVERDRAFT-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Number of Unprocessed Transactions: " DELIMITED BY SIZE
+               WS-UNPROC-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE WS-numInterest   TO WS-NUMINT-DISPLAY
+           MOVE WS-totalInterest TO WS-TOTALINT-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Interest Postings: " DELIMITED BY SIZE
+               WS-NUMINT-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Interest Amount: " DELIMITED BY SIZE
+               WS-TOTALINT-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           IF CSV-MODE-ON
+               PERFORM WRITE-CSV-ACCOUNT-SUMMARY
+           END-IF
+
+           WRITE UPDATED-MASTER-REC
+           IF WS-UMS-STATUS NOT = "00"
+               DISPLAY "Unable to write updated master record: "
+                   U-ACC-NUMBER
+               DISPLAY "Updated master status: " WS-UMS-STATUS
+               PERFORM CLOSE-FILES-FOR-ABEND
+               STOP RUN
+           END-IF
+           IF CSV-MODE-ON
+               PERFORM WRITE-CSV-MASTER-ROW
+           END-IF
+           ADD U-BALANCE TO WS-CLOSING-BALANCE-TOTAL
+           MOVE U-ACC-NUMBER TO WS-LAST-COMPLETED-ACC
+           PERFORM CHECKPOINT-IF-DUE
+
+           PERFORM READ-NEXT-MASTER.
+
+       WRITE-GRAND-TOTALS.
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "======================================================"
+               DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Deposits: " DELIMITED BY SIZE
+               WS-GRAND-totalDeposits DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Withdrawals: " DELIMITED BY SIZE
+               WS-GRAND-totalWithdrawals DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Overdraft Fees: " DELIMITED BY SIZE
+               WS-GRAND-totalOverdrafts DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Interest Posted: " DELIMITED BY SIZE
+               WS-GRAND-totalInterest  DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE WS-GRAND-rejectUnknownCode TO WS-REJ-UNKNOWN-DISPLAY
+           MOVE WS-GRAND-rejectZeroAmount  TO WS-REJ-ZEROAMT-DISPLAY
+           MOVE WS-GRAND-rejectMissingDate TO WS-REJ-NODATE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Rejected - Unknown Code: " DELIMITED BY SIZE
+               WS-REJ-UNKNOWN-DISPLAY      DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Rejected - Zero Amount: " DELIMITED BY SIZE
+               WS-REJ-ZEROAMT-DISPLAY     DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Rejected - Invalid Date: " DELIMITED BY SIZE
+               WS-REJ-NODATE-DISPLAY       DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           PERFORM WRITE-TYPE-TOTALS.
+
+       WRITE-TYPE-TOTALS.
+           PERFORM VARYING WS-TT-I FROM 1 BY 1 UNTIL WS-TT-I > 4
+               MOVE WS-TT-DEPOSITS(WS-TT-I)    TO WS-DEPOSIT-DISPLAY
+               MOVE WS-TT-WITHDRAWALS(WS-TT-I) TO WS-WITHDRAWAL-DISPLAY
+               MOVE WS-TT-OVERDRAFTS(WS-TT-I)  TO WS-OVERDRAFT-DISPLAY
+               MOVE WS-TT-INTEREST(WS-TT-I)    TO WS-TOTALINT-DISPLAY
+
+               MOVE SPACES TO SUMMARY-REPORT
+               STRING
+                   "GL Type " DELIMITED BY SIZE
+                   WS-TT-LABEL(WS-TT-I)  DELIMITED BY SIZE
+                   " Deposits: "         DELIMITED BY SIZE
+                   WS-DEPOSIT-DISPLAY    DELIMITED BY SIZE
+                   " Withdrawals: "      DELIMITED BY SIZE
+                   WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
+                   " Overdraft Fees: "   DELIMITED BY SIZE
+                   WS-OVERDRAFT-DISPLAY  DELIMITED BY SIZE
+                   " Interest: "         DELIMITED BY SIZE
+                   WS-TOTALINT-DISPLAY   DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+               WRITE SUMMARY-REPORT
+           END-PERFORM.
+
+       WRITE-TRIAL-BALANCE-RECONCILIATION.
+           COMPUTE WS-EXPECTED-CLOSING-TOTAL =
+               WS-OPENING-BALANCE-TOTAL
+               + WS-GRAND-totalDeposits
+               + WS-GRAND-totalInterest
+               - WS-GRAND-totalWithdrawals
+               - WS-GRAND-totalOverdrafts
+
+           COMPUTE WS-BALANCE-VARIANCE =
+               WS-CLOSING-BALANCE-TOTAL - WS-EXPECTED-CLOSING-TOTAL
+
+           MOVE WS-OPENING-BALANCE-TOTAL TO WS-OPENING-TOTAL-DISPLAY
+           MOVE WS-CLOSING-BALANCE-TOTAL TO WS-CLOSING-TOTAL-DISPLAY
+           MOVE WS-BALANCE-VARIANCE      TO WS-VARIANCE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "======================================================"
+               DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Trial Balance - Opening Total: " DELIMITED BY SIZE
+               WS-OPENING-TOTAL-DISPLAY         DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Trial Balance - Closing Total: " DELIMITED BY SIZE
+               WS-CLOSING-TOTAL-DISPLAY         DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Trial Balance - Variance: " DELIMITED BY SIZE
+               WS-VARIANCE-DISPLAY         DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           IF WS-BALANCE-VARIANCE = ZERO
+               STRING
+                   "Trial Balance - Status: IN BALANCE"
+                   DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+           ELSE
+               STRING
+                   "Trial Balance - Status: OUT OF BALANCE"
+                   DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+           END-IF
+           WRITE SUMMARY-REPORT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Account Updates Summary Report: " DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT.
