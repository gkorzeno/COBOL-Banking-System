@@ -0,0 +1,404 @@
+      ******************************************************************
+      * Periodic interest accrual batch job. Reads the indexed master
+      * and applies an interest rate selected by M-ACC-TYPE ('S' =
+      * savings, anything else = checking) to each active account's
+      * balance.
+      *
+      * Usage:
+      *   interestAccrual [master-file] [trans-file] [report-file]
+      *       [mode]
+      *
+      * Mode (optional, default TRANSACTION):
+      *   TRANSACTION - write a same-day 'I' transaction per account
+      *                 into the indexed transaction file, so the
+      *                 accrual flows through the normal
+      *                 UPDATE-ACCOUNTS-INDEXED run and shows up in its
+      *                 summary totals. trans-file is required.
+      *   DIRECT      - post the accrual straight to M-BALANCE in the
+      *                 master file with a REWRITE; no transaction
+      *                 file is touched.
+      *
+      * Defaults:
+      *   master-file = indexedMaster
+      *   trans-file  = indexedTransactions
+      *   report-file = interestAccrualReport.txt
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS M-ACC-NUMBER
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TransactionFile
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS T-TRANS-KEY
+               ALTERNATE RECORD KEY IS T-ACC-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRNS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05 T-TRANS-KEY.
+               10 T-ACC-NUMBER    PIC X(10).
+               10 T-ID            PIC 9(8).
+           05 T-DATE          PIC X(8).
+           05 T-TIME          PIC X(6).
+           05 T-TRX-TYPE      PIC X.
+           05 T-AMOUNT        PIC 9(10).
+           05 T-TARGET-ACC-NUMBER PIC X(10).
+           05 T-CURRENCY      PIC X(3).
+
+       FD  REPORT-FILE.
+       01  ACCRUAL-REPORT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CMD-LINE          PIC X(200).
+       01  WS-MasterFile        PIC X(200) VALUE "indexedMaster".
+       01  WS-TransactionFile   PIC X(200) VALUE "indexedTransactions".
+       01  WS-ReportFile        PIC X(200)
+           VALUE "interestAccrualReport.txt".
+       01  WS-ARG-MODE          PIC X(20).
+
+       01  WS-MS-STATUS         PIC XX.
+       01  WS-TRNS-STATUS       PIC XX.
+       01  WS-RPRT-STATUS       PIC XX.
+
+       01  WS-DIRECT-MODE       PIC X VALUE 'N'.
+
+       01  WS-RATE-SAVINGS      PIC 9(4) VALUE 50.
+       01  WS-RATE-CHECKING     PIC 9(4) VALUE 5.
+       01  WS-RATE              PIC 9(4).
+       01  WS-INTEREST          PIC S9(10).
+
+       01  WS-NEXT-TRANS-ID     PIC 9(8) VALUE 80000000.
+       01  WS-TRANS-ID-FLOOR    PIC 9(8) VALUE 80000000.
+       01  WS-MAX-TRANS-ID      PIC 9(8) VALUE ZERO.
+
+       01  WS-TRNS-EOF           PIC X VALUE 'N'.
+           88 SCAN-TRANS-EOF VALUE 'Y'.
+
+       01  WS-ACCOUNTS-READ     PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-ACCRUED  PIC 9(7) VALUE ZERO.
+       01  WS-ACCOUNTS-FAILED   PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-INTEREST    PIC S9(10) VALUE ZERO.
+
+       01  WS-BALANCE-DISPLAY   PIC -ZZZZZZZZZ9.
+       01  WS-INTEREST-DISPLAY  PIC -ZZZZZZZZZ9.
+       01  WS-TOTAL-DISPLAY     PIC -ZZZZZZZZZ9.
+
+       01  WS-EOF                PIC X VALUE 'N'.
+           88 MASTER-EOF VALUE 'Y'.
+
+       01  WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01  WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       01  WS-TODAY.
+           05 WS-TODAY-CC PIC 99 VALUE 20.
+           05 WS-TODAY-YY PIC 99.
+           05 WS-TODAY-MM PIC 99.
+           05 WS-TODAY-DD PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM LOAD-ARGUMENTS
+           PERFORM OPEN-FILES
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-YEAR  TO WS-TODAY-YY
+           MOVE WS-MONTH TO WS-TODAY-MM
+           MOVE WS-DAY   TO WS-TODAY-DD
+
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM READ-FIRST-MASTER
+           PERFORM UNTIL MASTER-EOF
+               ADD 1 TO WS-ACCOUNTS-READ
+               PERFORM PROCESS-ACCOUNT
+               PERFORM READ-NEXT-MASTER
+           END-PERFORM
+
+           PERFORM WRITE-REPORT-TOTALS
+
+           IF WS-DIRECT-MODE = 'Y'
+               CLOSE MASTER-FILE
+           ELSE
+               CLOSE MASTER-FILE
+                     TRANS-FILE
+           END-IF
+           CLOSE REPORT-FILE
+
+           STOP RUN.
+
+       LOAD-ARGUMENTS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           UNSTRING WS-CMD-LINE DELIMITED BY ALL SPACES
+               INTO WS-MasterFile
+                    WS-TransactionFile
+                    WS-ReportFile
+                    WS-ARG-MODE
+           END-UNSTRING
+
+           IF WS-ARG-MODE = "DIRECT"
+               MOVE 'Y' TO WS-DIRECT-MODE
+           ELSE
+               MOVE 'N' TO WS-DIRECT-MODE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPRT-STATUS NOT = "00"
+               DISPLAY "Unable to open interest accrual report file: "
+                   WS-ReportFile
+               DISPLAY "Report status: " WS-RPRT-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN I-O MASTER-FILE
+           IF WS-MS-STATUS NOT = "00"
+               DISPLAY "Unable to open indexed master file: "
+                   WS-MasterFile
+               DISPLAY "Master status: " WS-MS-STATUS
+               CLOSE REPORT-FILE
+               STOP RUN
+           END-IF
+
+           IF WS-DIRECT-MODE NOT = 'Y'
+               OPEN I-O TRANS-FILE
+               IF WS-TRNS-STATUS = "35"
+                   OPEN OUTPUT TRANS-FILE
+               END-IF
+               IF WS-TRNS-STATUS NOT = "00"
+                   DISPLAY "Unable to open indexed transaction file: "
+                       WS-TransactionFile
+                   DISPLAY "Transaction status: " WS-TRNS-STATUS
+                   CLOSE MASTER-FILE
+                   CLOSE REPORT-FILE
+                   STOP RUN
+               END-IF
+               PERFORM DETERMINE-NEXT-TRANS-ID
+           END-IF.
+
+      * Interest postings carry T-IDs in the 8xxxxxxx band (the
+      * standing-transaction generator uses 9xxxxxxx); TRANS-FILE is
+      * never purged, so on a second run in the same day the starting
+      * ID must pick up where the highest ID already in that band
+      * left off, not restart at the band floor and collide.
+       DETERMINE-NEXT-TRANS-ID.
+           MOVE LOW-VALUES TO T-TRANS-KEY
+           START TRANS-FILE KEY IS NOT LESS THAN T-TRANS-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-TRNS-EOF
+           END-START
+
+           PERFORM UNTIL SCAN-TRANS-EOF
+               READ TRANS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TRNS-EOF
+                   NOT AT END
+                       IF T-ID >= WS-TRANS-ID-FLOOR
+                          AND T-ID > WS-MAX-TRANS-ID
+                           MOVE T-ID TO WS-MAX-TRANS-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-MAX-TRANS-ID NOT = ZERO
+               COMPUTE WS-NEXT-TRANS-ID = WS-MAX-TRANS-ID + 1
+           END-IF.
+
+       READ-FIRST-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END SET MASTER-EOF TO TRUE
+           END-READ.
+
+       READ-NEXT-MASTER.
+           READ MASTER-FILE NEXT RECORD
+               AT END SET MASTER-EOF TO TRUE
+           END-READ.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "Interest Accrual Report" DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE
+
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               " Mode: " WS-ARG-MODE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE.
+
+       PROCESS-ACCOUNT.
+           IF M-ACC-STATUS NOT = 'A'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF M-ACC-TYPE = 'S'
+               MOVE WS-RATE-SAVINGS TO WS-RATE
+           ELSE
+               MOVE WS-RATE-CHECKING TO WS-RATE
+           END-IF
+
+           COMPUTE WS-INTEREST = (M-BALANCE * WS-RATE) / 10000
+
+           IF WS-INTEREST > 0
+               ADD 1 TO WS-ACCOUNTS-ACCRUED
+               ADD WS-INTEREST TO WS-TOTAL-INTEREST
+               IF WS-DIRECT-MODE = 'Y'
+                   PERFORM POST-INTEREST-DIRECT
+               ELSE
+                   PERFORM POST-INTEREST-TRANSACTION
+               END-IF
+           END-IF.
+
+       POST-INTEREST-DIRECT.
+           ADD WS-INTEREST TO M-BALANCE
+           REWRITE MASTER-REC
+
+           MOVE M-BALANCE   TO WS-BALANCE-DISPLAY
+           MOVE WS-INTEREST TO WS-INTEREST-DISPLAY
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "DIRECT Account: "   DELIMITED BY SIZE
+               M-ACC-NUMBER         DELIMITED BY SIZE
+               " Interest: "        DELIMITED BY SIZE
+               WS-INTEREST-DISPLAY  DELIMITED BY SIZE
+               " New Balance: "     DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY   DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE.
+
+       POST-INTEREST-TRANSACTION.
+           MOVE M-ACC-NUMBER      TO T-ACC-NUMBER
+           MOVE WS-NEXT-TRANS-ID  TO T-ID
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE WS-TODAY          TO T-DATE
+           MOVE WS-TIME           TO T-TIME
+           MOVE 'I'               TO T-TRX-TYPE
+           MOVE WS-INTEREST       TO T-AMOUNT
+           MOVE SPACES            TO T-TARGET-ACC-NUMBER
+           MOVE M-CURRENCY        TO T-CURRENCY
+
+           WRITE TRANS-REC
+               INVALID KEY
+                   SUBTRACT 1 FROM WS-ACCOUNTS-ACCRUED
+                   SUBTRACT WS-INTEREST FROM WS-TOTAL-INTEREST
+                   ADD 1 TO WS-ACCOUNTS-FAILED
+                   DISPLAY "Unable to queue interest transaction for "
+                       M-ACC-NUMBER " status " WS-TRNS-STATUS
+           END-WRITE
+
+           IF WS-TRNS-STATUS NOT = "00"
+               MOVE SPACES TO ACCRUAL-REPORT-LINE
+               STRING
+                   "FAILED Account: "   DELIMITED BY SIZE
+                   M-ACC-NUMBER         DELIMITED BY SIZE
+                   " Trans ID: "        DELIMITED BY SIZE
+                   T-ID                 DELIMITED BY SIZE
+                   " Status: "          DELIMITED BY SIZE
+                   WS-TRNS-STATUS       DELIMITED BY SIZE
+                   " Reason: not queued, no interest posted"
+                   DELIMITED BY SIZE
+                   INTO ACCRUAL-REPORT-LINE
+               END-STRING
+               WRITE ACCRUAL-REPORT-LINE
+           ELSE
+               MOVE WS-INTEREST TO WS-INTEREST-DISPLAY
+               MOVE SPACES TO ACCRUAL-REPORT-LINE
+               STRING
+                   "QUEUED Account: "   DELIMITED BY SIZE
+                   M-ACC-NUMBER         DELIMITED BY SIZE
+                   " Interest: "        DELIMITED BY SIZE
+                   WS-INTEREST-DISPLAY  DELIMITED BY SIZE
+                   " Trans ID: "        DELIMITED BY SIZE
+                   T-ID                 DELIMITED BY SIZE
+                   INTO ACCRUAL-REPORT-LINE
+               END-STRING
+               WRITE ACCRUAL-REPORT-LINE
+           END-IF.
+
+       WRITE-REPORT-TOTALS.
+           MOVE WS-TOTAL-INTEREST TO WS-TOTAL-DISPLAY
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "--------------------------------------------------"
+               DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE
+
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "Accounts Read: "    DELIMITED BY SIZE
+               WS-ACCOUNTS-READ     DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE
+
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "Accounts Accrued: " DELIMITED BY SIZE
+               WS-ACCOUNTS-ACCRUED  DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE
+
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "Accounts Failed: "  DELIMITED BY SIZE
+               WS-ACCOUNTS-FAILED   DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE
+
+           MOVE SPACES TO ACCRUAL-REPORT-LINE
+           STRING
+               "Total Interest: "   DELIMITED BY SIZE
+               WS-TOTAL-DISPLAY     DELIMITED BY SIZE
+               INTO ACCRUAL-REPORT-LINE
+           END-STRING
+           WRITE ACCRUAL-REPORT-LINE.
+
+       END PROGRAM INTEREST-ACCRUAL.
