@@ -1,465 +1,1130 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPDATE-ACCOUNTS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-MS-STATUS.
-
-           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TransactionFile
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-TRNS-STATUS.
-
-           SELECT UPDATED-MASTER-FILE ASSIGN TO DYNAMIC
-               WS-UpdatedMasterFile
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-UMS-STATUS.
-
-           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-RPRT-STATUS.
-
-           SELECT ERROR-REPORT ASSIGN TO DYNAMIC WS-ErrorReport
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-ERR-STATUS.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  MASTER-FILE.
-       01  MASTER-REC.
-           05 M-ACC-NUMBER    PIC X(10).
-           05 M-ACC-NAME      PIC X(20).
-           05 M-BALANCE       PIC S9(10).
-           05 M-ACC-TYPE      PIC X.
-           05 M-ACC-STATUS    PIC X.
-
-       FD  TRANS-FILE.
-       01  TRANS-REC.
-           05 T-ACC-NUMBER    PIC X(10).
-           05 T-ID            PIC 9(8).
-           05 T-DATE          PIC X(8).
-           05 T-TIME          PIC X(6).
-           05 T-TRX-TYPE      PIC X.
-           05 T-AMOUNT        PIC 9(10).
-
-       FD  UPDATED-MASTER-FILE.
-       01  UPDATED-MASTER-REC.
-           05 U-ACC-NUMBER    PIC X(10).
-           05 U-ACC-NAME      PIC X(20).
-           05 U-BALANCE       PIC S9(10).
-           05 U-ACC-TYPE      PIC X.
-           05 U-ACC-STATUS    PIC X.
-
-       FD ERROR-REPORT.
-       01 ERROR-REPORT-FILE PIC X(80).
-
-       FD REPORT-FILE.
-       01 SUMMARY-REPORT PIC X(300).
-
-       WORKING-STORAGE SECTION.
-       01 WS-CMD-LINE PIC X(200).
-       01 WS-MasterFile PIC X(200).
-       01 WS-TransactionFile PIC X(200).
-       01 WS-UpdatedMasterFile PIC X(200).
-       01 WS-ReportFile PIC X(200).
-       01 WS-ErrorReport PIC X(200).
-       01 WS-MS-STATUS PIC XX.
-       01 WS-TRNS-STATUS PIC XX.
-       01 WS-UMS-STATUS PIC XX.
-       01 WS-RPRT-STATUS PIC XX.
-       01 WS-ERR-STATUS PIC XX.
-       01 Difference PIC S9(10).
-       01 WS-CopyBalance PIC S9(10).
-
-       01  EOF-FLAGS.
-           05 MASTER-EOF      PIC X VALUE 'N'.
-           05 TRANS-EOF       PIC X VALUE 'N'.
-
-       01 WS-ERROR-REPORT PIC X(80).
-
-       01 WS-BALANCE-DISPLAY    PIC -ZZZZZZZZZ9.
-       01 WS-PREV-DISPLAY       PIC -ZZZZZZZZZ9.
-       01 WS-DIFF-DISPLAY       PIC -ZZZZZZZZZ9.
-       01 WS-AMOUNT-DISPLAY     PIC ZZZZZZZZZ9.
-
-       01 WS-numDeposits PIC 9(10).
-       01 WS-numWithdrawals PIC 9(10).
-       01 WS-numTransactions PIC 9(10).
-       01 WS-totalDeposits PIC 9(10).
-       01 WS-totalWithdrawals PIC 9(10).
-       01 WS-netChange PIC s9(10).
-       01 WS-numOverdrafts PIC 9(10).
-       01 WS-numUnprocessed PIC 9(10).
-       01 WS-unprocessedPerAccount PIC 9(10).
-
-       01 WS-GRAND-totalDeposits PIC 9(10).
-       01 WS-GRAND-totalWithdrawals PIC 9(10).
-       01 WS-GRAND-totalOverdrafts PIC 9(10).
-
-       01 WS-DATE.
-           05 WS-YEAR  PIC 9(2).
-           05 WS-MONTH PIC 9(2).
-           05 WS-DAY   PIC 9(2).
-
-       01 WS-TIME.
-           05 WS-HOUR   PIC 99.
-           05 WS-MIN    PIC 99.
-           05 WS-SEC    PIC 99.
-           05 WS-HSEC   PIC 99.
-
-       01 WS-DEPOSIT-DISPLAY        PIC ZZZZZZZZZ9.
-       01 WS-WITHDRAWAL-DISPLAY     PIC ZZZZZZZZZ9.
-       01 WS-NETCHANGE-DISPLAY      PIC -ZZZZZZZZZ9.
-       01 WS-NUMTRANS-DISPLAY       PIC ZZZZZZZZZ9.
-       01 WS-NUMDEP-DISPLAY         PIC ZZZZZZZZZ9.
-       01 WS-NUMWITH-DISPLAY        PIC ZZZZZZZZZ9.
-       01 WS-OVERDRAFT-DISPLAY      PIC ZZZZZZZZZ9.
-       01 WS-UNPROC-DISPLAY         PIC ZZZZZZZZZ9.
-
-       01 WS-OD-BUF PIC X(300) OCCURS 50 TIMES.
-       01 WS-OD-INDEX PIC 9(3).
-
-       01 WS-I PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           MOVE ZERO TO WS-GRAND-totalDeposits
-           MOVE ZERO TO WS-GRAND-totalWithdrawals
-           MOVE ZERO TO WS-GRAND-totalOverdrafts
-           ACCEPT WS-CMD-Line FROM COMMAND-LINE
-           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
-               INTO WS-MasterFile
-                    WS-TransactionFile
-                    WS-UpdatedMasterFile
-                    WS-ReportFile
-                    WS-ErrorReport
-           END-UNSTRING
-
-           ACCEPT WS-DATE FROM DATE
-           ACCEPT WS-TIME FROM TIME
-
-           OPEN INPUT  MASTER-FILE
-                INPUT  TRANS-FILE
-                OUTPUT UPDATED-MASTER-FILE
-                OUTPUT ERROR-REPORT
-                OUTPUT REPORT-FILE
-
-           PERFORM WRITE-REPORT-HEADER
-
-           PERFORM INITIAL-READS
-
-           PERFORM UNTIL MASTER-EOF = 'Y'
-               PERFORM PROCESS-NEXT-ACCOUNT
-           END-PERFORM
-
-           PERFORM WRITE-GRAND-TOTALS
-
-           CLOSE MASTER-FILE
-                 TRANS-FILE
-                 UPDATED-MASTER-FILE
-                 ERROR-REPORT
-                 REPORT-FILE
-
-           STOP RUN.
-
-       WRITE-GRAND-TOTALS.
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "======================================================"
-               DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Deposits: " DELIMITED BY SIZE
-               WS-GRAND-totalDeposits DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Withdrawals: " DELIMITED BY SIZE
-               WS-GRAND-totalWithdrawals DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Overdraft Fees: " DELIMITED BY SIZE
-               WS-GRAND-totalOverdrafts DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT.
-
-       INITIAL-READS.
-           READ MASTER-FILE
-               AT END MOVE 'Y' TO MASTER-EOF
-           END-READ
-
-           READ TRANS-FILE
-               AT END MOVE 'Y' TO TRANS-EOF
-           END-READ.
-
-       PROCESS-NEXT-ACCOUNT.
-           MOVE 0 TO WS-OD-INDEX
-           MOVE ZERO TO WS-numDeposits
-           MOVE ZERO TO WS-numWithdrawals
-           MOVE ZERO TO WS-numTransactions
-           MOVE ZERO TO WS-totalDeposits
-           MOVE ZERO TO WS-totalWithdrawals
-           MOVE ZERO TO WS-netChange
-           MOVE ZERO TO WS-numOverdrafts
-           MOVE ZERO TO WS-unprocessedPerAccount
-
-           IF MASTER-EOF = 'Y'
-               EXIT PARAGRAPH
-           END-IF
-
-           IF TRANS-EOF = 'Y'
-              OR M-ACC-NUMBER < T-ACC-NUMBER
-              MOVE MASTER-REC TO UPDATED-MASTER-REC
-              WRITE UPDATED-MASTER-REC
-              READ MASTER-FILE
-                  AT END MOVE 'Y' TO MASTER-EOF
-              END-READ
-
-           ELSE
-              IF M-ACC-NUMBER > T-ACC-NUMBER
-                 PERFORM SKIP-LOWER-TRANSACTIONS
-              ELSE
-                 PERFORM APPLY-TRANSACTIONS-TO-ACCOUNT
-              END-IF
-           END-IF.
-
-       SKIP-LOWER-TRANSACTIONS.
-           PERFORM UNTIL TRANS-EOF = 'Y'
-                     OR T-ACC-NUMBER >= M-ACC-NUMBER
-               READ TRANS-FILE
-                   AT END MOVE 'Y' TO TRANS-EOF
-               END-READ
-           END-PERFORM.
-
-       WRITE-REPORT-HEADER.
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Account Updates Summary Report: " DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Date: "
-               WS-MONTH "/"
-               WS-DAY "/"
-               WS-YEAR
-               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT.
-
-           APPLY-TRANSACTIONS-TO-ACCOUNT.
-           MOVE MASTER-REC TO UPDATED-MASTER-REC
-
-           PERFORM UNTIL TRANS-EOF = 'Y'
-                     OR T-ACC-NUMBER > M-ACC-NUMBER
-
-               EVALUATE T-TRX-TYPE
-                   WHEN 'W'
-                       IF T-AMOUNT > U-BALANCE
-                           ADD 35 TO WS-GRAND-totalOverdrafts
-                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
-                           ADD 1 TO WS-numWithdrawals
-                           ADD T-AMOUNT TO WS-totalWithdrawals
-                           ADD 1 TO WS-numOverdrafts
-                           MOVE U-BALANCE TO WS-CopyBalance
-                           SUBTRACT T-AMOUNT FROM U-BALANCE
-                           SUBTRACT 35 FROM U-BALANCE
-                           COMPUTE Difference = T-AMOUNT -
-                           WS-CopyBalance
-                           MOVE U-BALANCE      TO WS-BALANCE-DISPLAY
-                           MOVE WS-CopyBalance TO WS-PREV-DISPLAY
-                           MOVE Difference     TO WS-DIFF-DISPLAY
-                           MOVE T-AMOUNT       TO WS-AMOUNT-DISPLAY
-                           ADD 1 TO WS-OD-INDEX
-                           STRING
-                               "Transaction ID: " DELIMITED BY SIZE
-                               T-ID DELIMITED BY SIZE
-                               " Date: " DELIMITED BY SIZE
-                               T-DATE DELIMITED BY SIZE
-                               " Time: " DELIMITED BY SIZE
-                               T-TIME DELiMITED BY SIZE
-                               " Withdrawal: " DELIMITED BY SIZE
-                               WS-AMOUNT-DISPLAY DELIMITED BY SIZE
-                               " Previous Account Balance: "
-                               DELIMITED BY SIZE
-                               WS-PREV-DISPLAY DELIMITED BY SIZE
-                               " Current Account Balance: "
-                               DELIMITED BY SIZE
-                               WS-BALANCE-DISPLAY DELIMITED BY SIZE
-                               " Difference: " DELIMITED BY SIZE
-                               WS-DIFF-DISPLAY DELIMITED BY SIZE
-                               " Overdraft Fee: 35"
-                               DELIMITED BY SIZE
-                               INTO WS-OD-BUF(WS-OD-INDEX)
-                           END-STRING
-                       ELSE
-                           SUBTRACT T-AMOUNT FROM U-BALANCE
-                           ADD 1 TO WS-numWithdrawals
-                           ADD T-AMOUNT TO WS-totalWithdrawals
-                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
-                       END-IF
-                   WHEN 'D'
-                       ADD T-AMOUNT TO U-BALANCE
-                       ADD T-AMOUNT TO WS-totalDeposits
-                       ADD 1 TO WS-numDeposits
-                       ADD T-AMOUNT TO WS-GRAND-totalDeposits
-                   WHEN OTHER
-                       ADD 1 To WS-unprocessedPerAccount
-                       MOVE SPACES TO ERROR-REPORT-FILE
-                       STRING
-                           "Account Number: "      DELIMITED BY SIZE
-                           T-ACC-NUMBER            DELIMITED BY SIZE
-                           " Transaction Type: "   DELIMITED BY SIZE
-                           T-TRX-TYPE              DELIMITED BY SIZE
-                           " Transaction Amount: " DELIMITED BY SIZE
-                           T-AMOUNT                DELIMITED BY SIZE
-                           INTO ERROR-REPORT-FILE
-                       END-STRING
-                       WRITE ERROR-REPORT-FILE
-               END-EVALUATE
-
-               READ TRANS-FILE
-                   AT END MOVE 'Y' TO TRANS-EOF
-               END-READ
-           END-PERFORM
-
-           COMPUTE WS-netChange = WS-totalDeposits - WS-totalWithdrawals
-           COMPUTE WS-numTransactions = WS-numDeposits +
-           WS-numWithdrawals
-
-           MOVE WS-numDeposits              TO WS-NUMDEP-DISPLAY
-           MOVE WS-totalDeposits            TO WS-DEPOSIT-DISPLAY
-           MOVE WS-numWithdrawals           TO WS-NUMWITH-DISPLAY
-           MOVE WS-totalWithdrawals         TO WS-WITHDRAWAL-DISPLAY
-           MOVE WS-netChange                TO WS-NETCHANGE-DISPLAY
-           MOVE WS-numTransactions          TO WS-NUMTRANS-DISPLAY
-           MOVE WS-numOverdrafts            TO WS-OVERDRAFT-DISPLAY
-           MOVE WS-unprocessedPerAccount    TO WS-UNPROC-DISPLAY
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "--------------------------------------------------"
-               DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Account: " DELIMITED BY SIZE
-               U-ACC-NUMBER DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Deposits: " DELIMITED BY SIZE
-               WS-NUMDEP-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Deposit Amount: " DELIMITED BY SIZE
-               WS-DEPOSIT-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Withdrawals: " DELIMITED BY SIZE
-               WS-NUMWITH-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Total Withdrawals Amount: " DELIMITED BY SIZE
-               WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Net Change: " DELIMITED BY SIZE
-               WS-NETCHANGE-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Number of Transactions: " DELIMITED BY SIZE
-               WS-NUMTRANS-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Number of Overdrafts: " DELIMITED BY SIZE
-               WS-OVERDRAFT-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           MOVE SPACES TO SUMMARY-REPORT
-           STRING
-               "Number of Unprocessed Transactions: " DELIMITED BY SIZE
-               WS-UNPROC-DISPLAY DELIMITED BY SIZE
-               INTO SUMMARY-REPORT
-           END-STRING
-           WRITE SUMMARY-REPORT
-
-           IF WS-OD-INDEX > 0
-               MOVE SPACES TO SUMMARY-REPORT
-               STRING
-                   "Overdraft Details:" DELIMITED BY SIZE
-                   INTO SUMMARY-REPORT
-               END-STRING
-               WRITE SUMMARY-REPORT
-
-               PERFORM VARYING WS-I FROM 1 BY 1
-                 UNTIL WS-I > WS-OD-INDEX
-                   MOVE SPACES TO SUMMARY-REPORT
-                   MOVE WS-OD-BUF(WS-I) TO SUMMARY-REPORT
-                   WRITE SUMMARY-REPORT
-               END-PERFORM
-           END-IF
-
-           WRITE UPDATED-MASTER-REC
-
-           READ MASTER-FILE
-               AT END MOVE 'Y' TO MASTER-EOF
-
-           END-READ.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-ACCOUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MasterFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MS-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TransactionFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRNS-STATUS.
+
+           SELECT UPDATED-MASTER-FILE ASSIGN TO DYNAMIC
+               WS-UpdatedMasterFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UMS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-ReportFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPRT-STATUS.
+
+           SELECT ERROR-REPORT ASSIGN TO DYNAMIC WS-ErrorReport
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO DYNAMIC WS-JournalFile
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JRNL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+       01  MASTER-REC.
+           05 M-ACC-NUMBER    PIC X(10).
+           05 M-ACC-NAME      PIC X(20).
+           05 M-BALANCE       PIC S9(10).
+           05 M-ACC-TYPE      PIC X.
+           05 M-ACC-STATUS    PIC X.
+           05 M-CURRENCY      PIC X(3).
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05 T-ACC-NUMBER    PIC X(10).
+           05 T-ID            PIC 9(8).
+           05 T-DATE          PIC X(8).
+           05 T-TIME          PIC X(6).
+           05 T-TRX-TYPE      PIC X.
+           05 T-AMOUNT        PIC 9(10).
+           05 T-TARGET-ACC-NUMBER PIC X(10).
+           05 T-CURRENCY      PIC X(3).
+
+       FD  UPDATED-MASTER-FILE.
+       01  UPDATED-MASTER-REC.
+           05 U-ACC-NUMBER    PIC X(10).
+           05 U-ACC-NAME      PIC X(20).
+           05 U-BALANCE       PIC S9(10).
+           05 U-ACC-TYPE      PIC X.
+           05 U-ACC-STATUS    PIC X.
+           05 U-CURRENCY      PIC X(3).
+
+       FD ERROR-REPORT.
+       01 ERROR-REPORT-FILE PIC X(80).
+
+       FD REPORT-FILE.
+       01 SUMMARY-REPORT PIC X(300).
+
+       FD JOURNAL-FILE.
+       01 JOURNAL-REC PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CMD-LINE PIC X(200).
+       01 WS-MasterFile PIC X(200).
+       01 WS-TransactionFile PIC X(200).
+       01 WS-UpdatedMasterFile PIC X(200).
+       01 WS-ReportFile PIC X(200).
+       01 WS-ErrorReport PIC X(200).
+       01 WS-JournalFile PIC X(200) VALUE "postingJournal.txt".
+       01 WS-MS-STATUS PIC XX.
+       01 WS-TRNS-STATUS PIC XX.
+       01 WS-UMS-STATUS PIC XX.
+       01 WS-RPRT-STATUS PIC XX.
+       01 WS-ERR-STATUS PIC XX.
+       01 WS-JRNL-STATUS PIC XX.
+       01 Difference PIC S9(10).
+       01 WS-CopyBalance PIC S9(10).
+
+       01  EOF-FLAGS.
+           05 MASTER-EOF      PIC X VALUE 'N'.
+           05 TRANS-EOF       PIC X VALUE 'N'.
+
+       01 WS-ERROR-REPORT PIC X(80).
+
+       01 WS-BALANCE-DISPLAY    PIC -ZZZZZZZZZ9.
+       01 WS-PREV-DISPLAY       PIC -ZZZZZZZZZ9.
+       01 WS-DIFF-DISPLAY       PIC -ZZZZZZZZZ9.
+       01 WS-AMOUNT-DISPLAY     PIC ZZZZZZZZZ9.
+
+       01 WS-numDeposits PIC 9(10).
+       01 WS-numWithdrawals PIC 9(10).
+       01 WS-numTransactions PIC 9(10).
+       01 WS-totalDeposits PIC 9(10).
+       01 WS-totalWithdrawals PIC 9(10).
+       01 WS-netChange PIC s9(10).
+       01 WS-numOverdrafts PIC 9(10).
+       01 WS-numUnprocessed PIC 9(10).
+       01 WS-unprocessedPerAccount PIC 9(10).
+
+       01 WS-GRAND-totalDeposits PIC 9(10).
+       01 WS-GRAND-totalWithdrawals PIC 9(10).
+       01 WS-GRAND-totalOverdrafts PIC 9(10).
+
+       01 WS-GRAND-rejectUnknownCode PIC 9(7).
+       01 WS-GRAND-rejectZeroAmount  PIC 9(7).
+       01 WS-GRAND-rejectMissingDate PIC 9(7).
+
+       01 WS-OPENING-BALANCE-TOTAL PIC S9(12) VALUE ZERO.
+       01 WS-CLOSING-BALANCE-TOTAL PIC S9(12) VALUE ZERO.
+       01 WS-EXPECTED-CLOSING-TOTAL PIC S9(12).
+       01 WS-BALANCE-VARIANCE PIC S9(12).
+       01 WS-OPENING-TOTAL-DISPLAY PIC -ZZZZZZZZZZZ9.
+       01 WS-CLOSING-TOTAL-DISPLAY PIC -ZZZZZZZZZZZ9.
+       01 WS-VARIANCE-DISPLAY      PIC -ZZZZZZZZZZZ9.
+
+       01 WS-DATE.
+           05 WS-YEAR  PIC 9(2).
+           05 WS-MONTH PIC 9(2).
+           05 WS-DAY   PIC 9(2).
+
+       01 WS-TIME.
+           05 WS-HOUR   PIC 99.
+           05 WS-MIN    PIC 99.
+           05 WS-SEC    PIC 99.
+           05 WS-HSEC   PIC 99.
+
+       01 WS-DEPOSIT-DISPLAY        PIC ZZZZZZZZZ9.
+       01 WS-WITHDRAWAL-DISPLAY     PIC ZZZZZZZZZ9.
+       01 WS-NETCHANGE-DISPLAY      PIC -ZZZZZZZZZ9.
+       01 WS-NUMTRANS-DISPLAY       PIC ZZZZZZZZZ9.
+       01 WS-NUMDEP-DISPLAY         PIC ZZZZZZZZZ9.
+       01 WS-NUMWITH-DISPLAY        PIC ZZZZZZZZZ9.
+       01 WS-OVERDRAFT-DISPLAY      PIC ZZZZZZZZZ9.
+       01 WS-UNPROC-DISPLAY         PIC ZZZZZZZZZ9.
+
+       01 WS-REJ-UNKNOWN-DISPLAY    PIC ZZZZZZ9.
+       01 WS-REJ-ZEROAMT-DISPLAY    PIC ZZZZZZ9.
+       01 WS-REJ-NODATE-DISPLAY     PIC ZZZZZZ9.
+
+       01 WS-OD-INDEX PIC 9(3).
+
+       01 WS-JRNL-PRIOR-BAL     PIC S9(10).
+       01 WS-JRNL-NEW-BAL       PIC S9(10).
+       01 WS-JRNL-PRIOR-DISPLAY PIC -ZZZZZZZZZ9.
+       01 WS-JRNL-NEW-DISPLAY   PIC -ZZZZZZZZZ9.
+
+
+       01 WS-FEE-TABLE-DATA.
+           05 FILLER PIC X(7) VALUE "S00035N".
+           05 FILLER PIC X(7) VALUE "C00035N".
+           05 FILLER PIC X(7) VALUE "P00000Y".
+
+       01 WS-FEE-TABLE REDEFINES WS-FEE-TABLE-DATA.
+           05 WS-FEE-ENTRY OCCURS 3 TIMES.
+               10 WS-FEE-ACC-TYPE PIC X.
+               10 WS-FEE-AMOUNT   PIC 9(5).
+               10 WS-FEE-EXEMPT   PIC X.
+
+       01 WS-DEFAULT-OD-FEE  PIC 9(5) VALUE 35.
+       01 WS-OD-FEE          PIC 9(5).
+       01 WS-OD-FEE-EXEMPT   PIC X.
+       01 WS-OD-FEE-DISPLAY  PIC ZZZZ9.
+       01 WS-FEE-I           PIC 9.
+
+       01 WS-SAVINGS-OD-FLOOR PIC S9(10) VALUE ZERO.
+       01 WS-CHECKING-OD-LIMIT PIC S9(10) VALUE -500.
+       01 WS-OD-FLOOR PIC S9(10).
+       01 WS-PROJECTED-BALANCE PIC S9(10).
+
+       01 WS-REJECT-CAT-DATA.
+           05 FILLER PIC X(21) VALUE "1Unknown trans. code ".
+           05 FILLER PIC X(21) VALUE "2Zero amount trans.  ".
+           05 FILLER PIC X(21) VALUE "3Invalid trans. date ".
+
+       01 WS-REJECT-CAT-TABLE REDEFINES WS-REJECT-CAT-DATA.
+           05 WS-REJECT-CAT-ENTRY OCCURS 3 TIMES.
+               10 WS-REJECT-CAT-CODE PIC 9.
+               10 WS-REJECT-CAT-TEXT PIC X(20).
+
+       01 WS-REJECT-REASON-NUM  PIC 9.
+       01 WS-REJECT-REASON-TEXT PIC X(20).
+       01 WS-RC-I               PIC 9.
+
+       01 WS-T-DATE-WORK.
+           05 WS-TDATE-CC PIC 99.
+           05 WS-TDATE-YY PIC 99.
+           05 WS-TDATE-MM PIC 99.
+           05 WS-TDATE-DD PIC 99.
+
+       01 WS-DATE-VALID PIC X VALUE 'Y'.
+
+       01 WS-TYPE-TOTALS.
+           05 WS-TT-ENTRY OCCURS 4 TIMES.
+               10 WS-TT-ACC-TYPE    PIC X.
+               10 WS-TT-LABEL       PIC X(10).
+               10 WS-TT-DEPOSITS    PIC 9(10).
+               10 WS-TT-WITHDRAWALS PIC 9(10).
+               10 WS-TT-OVERDRAFTS  PIC 9(10).
+
+       01 WS-TT-I           PIC 9.
+       01 WS-TT-LOOKUP-TYPE PIC X.
+
+       01 WS-SEEN-TRANS-IDS PIC 9(8) OCCURS 500 TIMES.
+       01 WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DUP-FOUND PIC X VALUE 'N'.
+       01 WS-DUP-TABLE-FULL PIC X VALUE 'N'.
+       01 WS-DUP-I PIC 9(5).
+
+       01 WS-PENDING-CREDIT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PENDING-CREDITS.
+           05 WS-PC-ENTRY OCCURS 1000 TIMES.
+               10 WS-PC-TARGET-ACC  PIC X(10).
+               10 WS-PC-AMOUNT      PIC 9(10).
+               10 WS-PC-SOURCE-ACC  PIC X(10).
+               10 WS-PC-TRANS-ID    PIC 9(8).
+               10 WS-PC-DATE        PIC X(8).
+               10 WS-PC-APPLIED     PIC X.
+       01 WS-PC-I PIC 9(5).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           MOVE ZERO TO WS-GRAND-totalDeposits
+           MOVE ZERO TO WS-GRAND-totalWithdrawals
+           MOVE ZERO TO WS-GRAND-totalOverdrafts
+           MOVE ZERO TO WS-GRAND-rejectUnknownCode
+           MOVE ZERO TO WS-GRAND-rejectZeroAmount
+           MOVE ZERO TO WS-GRAND-rejectMissingDate
+           PERFORM INIT-TYPE-TOTALS
+           ACCEPT WS-CMD-Line FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-MasterFile
+                    WS-TransactionFile
+                    WS-UpdatedMasterFile
+                    WS-ReportFile
+                    WS-ErrorReport
+                    WS-JournalFile
+           END-UNSTRING
+
+           ACCEPT WS-DATE FROM DATE
+           ACCEPT WS-TIME FROM TIME
+
+           OPEN INPUT  MASTER-FILE
+                INPUT  TRANS-FILE
+                OUTPUT UPDATED-MASTER-FILE
+                OUTPUT ERROR-REPORT
+                OUTPUT REPORT-FILE
+                OUTPUT JOURNAL-FILE
+
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM INITIAL-READS
+
+           PERFORM UNTIL MASTER-EOF = 'Y'
+               PERFORM PROCESS-NEXT-ACCOUNT
+           END-PERFORM
+
+           PERFORM REPORT-UNAPPLIED-TRANSFERS
+
+           PERFORM WRITE-GRAND-TOTALS
+
+           PERFORM WRITE-TRIAL-BALANCE-RECONCILIATION
+
+           CLOSE MASTER-FILE
+                 TRANS-FILE
+                 UPDATED-MASTER-FILE
+                 ERROR-REPORT
+                 REPORT-FILE
+                 JOURNAL-FILE
+
+           STOP RUN.
+
+       INIT-TYPE-TOTALS.
+           MOVE 'S'          TO WS-TT-ACC-TYPE(1)
+           MOVE "Savings   " TO WS-TT-LABEL(1)
+           MOVE 'C'          TO WS-TT-ACC-TYPE(2)
+           MOVE "Checking  " TO WS-TT-LABEL(2)
+           MOVE 'P'          TO WS-TT-ACC-TYPE(3)
+           MOVE "Premium   " TO WS-TT-LABEL(3)
+           MOVE SPACE        TO WS-TT-ACC-TYPE(4)
+           MOVE "Other     " TO WS-TT-LABEL(4)
+
+           PERFORM VARYING WS-TT-I FROM 1 BY 1 UNTIL WS-TT-I > 4
+               MOVE ZERO TO WS-TT-DEPOSITS(WS-TT-I)
+               MOVE ZERO TO WS-TT-WITHDRAWALS(WS-TT-I)
+               MOVE ZERO TO WS-TT-OVERDRAFTS(WS-TT-I)
+           END-PERFORM.
+
+       LOCATE-TYPE-TOTAL.
+           MOVE 1 TO WS-TT-I
+           PERFORM UNTIL WS-TT-I > 3
+                   OR WS-TT-ACC-TYPE(WS-TT-I) = WS-TT-LOOKUP-TYPE
+               ADD 1 TO WS-TT-I
+           END-PERFORM
+           IF WS-TT-I > 3
+               MOVE 4 TO WS-TT-I
+           END-IF.
+
+       WRITE-GRAND-TOTALS.
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "======================================================"
+               DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Deposits: " DELIMITED BY SIZE
+               WS-GRAND-totalDeposits DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Withdrawals: " DELIMITED BY SIZE
+               WS-GRAND-totalWithdrawals DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Overdraft Fees: " DELIMITED BY SIZE
+               WS-GRAND-totalOverdrafts DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE WS-GRAND-rejectUnknownCode TO WS-REJ-UNKNOWN-DISPLAY
+           MOVE WS-GRAND-rejectZeroAmount  TO WS-REJ-ZEROAMT-DISPLAY
+           MOVE WS-GRAND-rejectMissingDate TO WS-REJ-NODATE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Rejected - Unknown Code: " DELIMITED BY SIZE
+               WS-REJ-UNKNOWN-DISPLAY      DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Rejected - Zero Amount: " DELIMITED BY SIZE
+               WS-REJ-ZEROAMT-DISPLAY     DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Rejected - Invalid Date: " DELIMITED BY SIZE
+               WS-REJ-NODATE-DISPLAY       DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           PERFORM WRITE-TYPE-TOTALS.
+
+       WRITE-TYPE-TOTALS.
+           PERFORM VARYING WS-TT-I FROM 1 BY 1 UNTIL WS-TT-I > 4
+               MOVE WS-TT-DEPOSITS(WS-TT-I)    TO WS-DEPOSIT-DISPLAY
+               MOVE WS-TT-WITHDRAWALS(WS-TT-I) TO WS-WITHDRAWAL-DISPLAY
+               MOVE WS-TT-OVERDRAFTS(WS-TT-I)  TO WS-OVERDRAFT-DISPLAY
+
+               MOVE SPACES TO SUMMARY-REPORT
+               STRING
+                   "GL Type " DELIMITED BY SIZE
+                   WS-TT-LABEL(WS-TT-I)  DELIMITED BY SIZE
+                   " Deposits: "         DELIMITED BY SIZE
+                   WS-DEPOSIT-DISPLAY    DELIMITED BY SIZE
+                   " Withdrawals: "      DELIMITED BY SIZE
+                   WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
+                   " Overdraft Fees: "   DELIMITED BY SIZE
+                   WS-OVERDRAFT-DISPLAY  DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+               WRITE SUMMARY-REPORT
+           END-PERFORM.
+
+       WRITE-TRIAL-BALANCE-RECONCILIATION.
+           COMPUTE WS-EXPECTED-CLOSING-TOTAL =
+               WS-OPENING-BALANCE-TOTAL
+               + WS-GRAND-totalDeposits
+               - WS-GRAND-totalWithdrawals
+               - WS-GRAND-totalOverdrafts
+
+           COMPUTE WS-BALANCE-VARIANCE =
+               WS-CLOSING-BALANCE-TOTAL - WS-EXPECTED-CLOSING-TOTAL
+
+           MOVE WS-OPENING-BALANCE-TOTAL TO WS-OPENING-TOTAL-DISPLAY
+           MOVE WS-CLOSING-BALANCE-TOTAL TO WS-CLOSING-TOTAL-DISPLAY
+           MOVE WS-BALANCE-VARIANCE      TO WS-VARIANCE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "======================================================"
+               DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Trial Balance - Opening Total: " DELIMITED BY SIZE
+               WS-OPENING-TOTAL-DISPLAY         DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Trial Balance - Closing Total: " DELIMITED BY SIZE
+               WS-CLOSING-TOTAL-DISPLAY         DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Trial Balance - Variance: " DELIMITED BY SIZE
+               WS-VARIANCE-DISPLAY         DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           IF WS-BALANCE-VARIANCE = ZERO
+               STRING
+                   "Trial Balance - Status: IN BALANCE"
+                   DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+           ELSE
+               STRING
+                   "Trial Balance - Status: OUT OF BALANCE"
+                   DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+           END-IF
+           WRITE SUMMARY-REPORT.
+
+       INITIAL-READS.
+           READ MASTER-FILE
+               AT END MOVE 'Y' TO MASTER-EOF
+           END-READ
+
+           IF MASTER-EOF NOT = 'Y'
+               ADD M-BALANCE TO WS-OPENING-BALANCE-TOTAL
+           END-IF
+
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO TRANS-EOF
+           END-READ.
+
+       PROCESS-NEXT-ACCOUNT.
+           MOVE 0 TO WS-OD-INDEX
+           MOVE ZERO TO WS-SEEN-COUNT
+           MOVE ZERO TO WS-numDeposits
+           MOVE ZERO TO WS-numWithdrawals
+           MOVE ZERO TO WS-numTransactions
+           MOVE ZERO TO WS-totalDeposits
+           MOVE ZERO TO WS-totalWithdrawals
+           MOVE ZERO TO WS-netChange
+           MOVE ZERO TO WS-numOverdrafts
+           MOVE ZERO TO WS-unprocessedPerAccount
+
+           IF MASTER-EOF = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM APPLY-PENDING-CREDITS-FOR-ACCOUNT
+
+           IF TRANS-EOF = 'Y'
+              OR M-ACC-NUMBER < T-ACC-NUMBER
+              MOVE MASTER-REC TO UPDATED-MASTER-REC
+              WRITE UPDATED-MASTER-REC
+              ADD U-BALANCE TO WS-CLOSING-BALANCE-TOTAL
+              READ MASTER-FILE
+                  AT END MOVE 'Y' TO MASTER-EOF
+              END-READ
+              IF MASTER-EOF NOT = 'Y'
+                  ADD M-BALANCE TO WS-OPENING-BALANCE-TOTAL
+              END-IF
+
+           ELSE
+              IF M-ACC-NUMBER > T-ACC-NUMBER
+                 PERFORM SKIP-LOWER-TRANSACTIONS
+              ELSE
+                 PERFORM APPLY-TRANSACTIONS-TO-ACCOUNT
+              END-IF
+           END-IF.
+
+       SKIP-LOWER-TRANSACTIONS.
+           PERFORM UNTIL TRANS-EOF = 'Y'
+                     OR T-ACC-NUMBER >= M-ACC-NUMBER
+               READ TRANS-FILE
+                   AT END MOVE 'Y' TO TRANS-EOF
+               END-READ
+           END-PERFORM.
+
+       DETERMINE-OVERDRAFT-FLOOR.
+           IF U-ACC-TYPE = 'S'
+               MOVE WS-SAVINGS-OD-FLOOR TO WS-OD-FLOOR
+           ELSE
+               MOVE WS-CHECKING-OD-LIMIT TO WS-OD-FLOOR
+           END-IF.
+
+       DETERMINE-OVERDRAFT-FEE.
+           MOVE WS-DEFAULT-OD-FEE TO WS-OD-FEE
+           MOVE 'N' TO WS-OD-FEE-EXEMPT
+           PERFORM VARYING WS-FEE-I FROM 1 BY 1
+               UNTIL WS-FEE-I > 3
+               IF WS-FEE-ACC-TYPE(WS-FEE-I) = U-ACC-TYPE
+                   MOVE WS-FEE-AMOUNT(WS-FEE-I) TO WS-OD-FEE
+                   MOVE WS-FEE-EXEMPT(WS-FEE-I) TO WS-OD-FEE-EXEMPT
+               END-IF
+           END-PERFORM
+           IF WS-OD-FEE-EXEMPT = 'Y'
+               MOVE ZERO TO WS-OD-FEE
+           END-IF.
+
+       WRITE-OVERDRAFT-LIMIT-REJECT.
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               T-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: "   DELIMITED BY SIZE
+               T-TRX-TYPE              DELIMITED BY SIZE
+               " Amount: "             DELIMITED BY SIZE
+               T-AMOUNT                DELIMITED BY SIZE
+               " Reason: Withdrawal exceeds overdraft limit for"
+               DELIMITED BY SIZE
+               " account type '" DELIMITED BY SIZE
+               U-ACC-TYPE              DELIMITED BY SIZE
+               "'"                     DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       WRITE-OVERDRAFT-DETAIL-LINE.
+           IF WS-OD-INDEX = 0
+               MOVE SPACES TO SUMMARY-REPORT
+               STRING
+                   "Overdraft Details:" DELIMITED BY SIZE
+                   INTO SUMMARY-REPORT
+               END-STRING
+               WRITE SUMMARY-REPORT
+           END-IF
+           ADD 1 TO WS-OD-INDEX
+           MOVE WS-OD-FEE TO WS-OD-FEE-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Transaction ID: " DELIMITED BY SIZE
+               T-ID DELIMITED BY SIZE
+               " Date: " DELIMITED BY SIZE
+               T-DATE DELIMITED BY SIZE
+               " Time: " DELIMITED BY SIZE
+               T-TIME DELIMITED BY SIZE
+               " Withdrawal: " DELIMITED BY SIZE
+               WS-AMOUNT-DISPLAY DELIMITED BY SIZE
+               " Previous Account Balance: "
+               DELIMITED BY SIZE
+               WS-PREV-DISPLAY DELIMITED BY SIZE
+               " Current Account Balance: "
+               DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               " Difference: " DELIMITED BY SIZE
+               WS-DIFF-DISPLAY DELIMITED BY SIZE
+               " Overdraft Fee: " DELIMITED BY SIZE
+               WS-OD-FEE-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT.
+
+       WRITE-POSTING-JOURNAL-LINE.
+           MOVE WS-JRNL-PRIOR-BAL TO WS-JRNL-PRIOR-DISPLAY
+           MOVE WS-JRNL-NEW-BAL   TO WS-JRNL-NEW-DISPLAY
+
+           MOVE SPACES TO JOURNAL-REC
+           STRING
+               "Account: "      DELIMITED BY SIZE
+               T-ACC-NUMBER     DELIMITED BY SIZE
+               " Trans ID: "    DELIMITED BY SIZE
+               T-ID             DELIMITED BY SIZE
+               " Type: "        DELIMITED BY SIZE
+               T-TRX-TYPE       DELIMITED BY SIZE
+               " Amount: "      DELIMITED BY SIZE
+               T-AMOUNT         DELIMITED BY SIZE
+               " Prior Balance: " DELIMITED BY SIZE
+               WS-JRNL-PRIOR-DISPLAY DELIMITED BY SIZE
+               " New Balance: " DELIMITED BY SIZE
+               WS-JRNL-NEW-DISPLAY   DELIMITED BY SIZE
+               INTO JOURNAL-REC
+           END-STRING
+           WRITE JOURNAL-REC.
+
+       CHECK-DUPLICATE-TRANS-ID.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE 'N' TO WS-DUP-TABLE-FULL
+           PERFORM VARYING WS-DUP-I FROM 1 BY 1
+               UNTIL WS-DUP-I > WS-SEEN-COUNT
+               IF WS-SEEN-TRANS-IDS(WS-DUP-I) = T-ID
+                   MOVE 'Y' TO WS-DUP-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-FOUND = 'N'
+               IF WS-SEEN-COUNT < 500
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE T-ID TO WS-SEEN-TRANS-IDS(WS-SEEN-COUNT)
+               ELSE
+                   MOVE 'Y' TO WS-DUP-TABLE-FULL
+               END-IF
+           END-IF.
+
+       WRITE-DUP-TABLE-FULL-REJECT.
+           ADD 1 TO WS-unprocessedPerAccount
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               T-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: "   DELIMITED BY SIZE
+               T-TRX-TYPE              DELIMITED BY SIZE
+               " Transaction ID: "     DELIMITED BY SIZE
+               T-ID                    DELIMITED BY SIZE
+               " Reason: Duplicate-ID table full, cannot verify"
+               DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       QUEUE-PENDING-CREDIT.
+           ADD 1 TO WS-PENDING-CREDIT-COUNT
+           MOVE T-TARGET-ACC-NUMBER
+               TO WS-PC-TARGET-ACC(WS-PENDING-CREDIT-COUNT)
+           MOVE T-AMOUNT
+               TO WS-PC-AMOUNT(WS-PENDING-CREDIT-COUNT)
+           MOVE T-ACC-NUMBER
+               TO WS-PC-SOURCE-ACC(WS-PENDING-CREDIT-COUNT)
+           MOVE T-ID
+               TO WS-PC-TRANS-ID(WS-PENDING-CREDIT-COUNT)
+           MOVE T-DATE
+               TO WS-PC-DATE(WS-PENDING-CREDIT-COUNT)
+           MOVE 'N' TO WS-PC-APPLIED(WS-PENDING-CREDIT-COUNT).
+
+       WRITE-TRANSFER-QUEUE-FULL-REJECT.
+           ADD 1 TO WS-unprocessedPerAccount
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "  DELIMITED BY SIZE
+               T-ACC-NUMBER        DELIMITED BY SIZE
+               " Transaction Type: T Amount: "
+               DELIMITED BY SIZE
+               T-AMOUNT            DELIMITED BY SIZE
+               " Reason: Pending transfer queue full, credit to "
+               DELIMITED BY SIZE
+               T-TARGET-ACC-NUMBER DELIMITED BY SIZE
+               " not queued, debit not applied"
+               DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       APPLY-PENDING-CREDITS-FOR-ACCOUNT.
+           PERFORM VARYING WS-PC-I FROM 1 BY 1
+               UNTIL WS-PC-I > WS-PENDING-CREDIT-COUNT
+               IF WS-PC-APPLIED(WS-PC-I) = 'N'
+                  AND WS-PC-TARGET-ACC(WS-PC-I) = M-ACC-NUMBER
+                   IF M-ACC-STATUS NOT = 'A'
+                       PERFORM REJECT-PENDING-CREDIT
+                   ELSE
+                   ADD WS-PC-AMOUNT(WS-PC-I) TO M-BALANCE
+                   ADD WS-PC-AMOUNT(WS-PC-I) TO WS-GRAND-totalDeposits
+                   MOVE M-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                   PERFORM LOCATE-TYPE-TOTAL
+                   ADD WS-PC-AMOUNT(WS-PC-I) TO WS-TT-DEPOSITS(WS-TT-I)
+                   MOVE 'Y' TO WS-PC-APPLIED(WS-PC-I)
+                   MOVE SPACES TO SUMMARY-REPORT
+                   STRING
+                       "Transfer Credit Applied: Account "
+                       DELIMITED BY SIZE
+                       M-ACC-NUMBER            DELIMITED BY SIZE
+                       " Amount "              DELIMITED BY SIZE
+                       WS-PC-AMOUNT(WS-PC-I)   DELIMITED BY SIZE
+                       " From "                DELIMITED BY SIZE
+                       WS-PC-SOURCE-ACC(WS-PC-I) DELIMITED BY SIZE
+                       " Trans ID "            DELIMITED BY SIZE
+                       WS-PC-TRANS-ID(WS-PC-I) DELIMITED BY SIZE
+                       INTO SUMMARY-REPORT
+                   END-STRING
+                   WRITE SUMMARY-REPORT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       REJECT-PENDING-CREDIT.
+           ADD 1 TO WS-unprocessedPerAccount
+           MOVE 'R' TO WS-PC-APPLIED(WS-PC-I)
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               M-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: T Amount: " DELIMITED BY SIZE
+               WS-PC-AMOUNT(WS-PC-I)   DELIMITED BY SIZE
+               " Reason: Transfer credit rejected, target account"
+               DELIMITED BY SIZE
+               " status '"             DELIMITED BY SIZE
+               M-ACC-STATUS            DELIMITED BY SIZE
+               "' is not active, source " DELIMITED BY SIZE
+               WS-PC-SOURCE-ACC(WS-PC-I) DELIMITED BY SIZE
+               " trans id "            DELIMITED BY SIZE
+               WS-PC-TRANS-ID(WS-PC-I) DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       REPORT-UNAPPLIED-TRANSFERS.
+           PERFORM VARYING WS-PC-I FROM 1 BY 1
+               UNTIL WS-PC-I > WS-PENDING-CREDIT-COUNT
+               IF WS-PC-APPLIED(WS-PC-I) = 'N'
+                   MOVE SPACES TO ERROR-REPORT-FILE
+                   STRING
+                       "Account Number: "      DELIMITED BY SIZE
+                       WS-PC-TARGET-ACC(WS-PC-I) DELIMITED BY SIZE
+                       " Transaction Type: T Amount: "
+                       DELIMITED BY SIZE
+                       WS-PC-AMOUNT(WS-PC-I)   DELIMITED BY SIZE
+                       " Reason: Transfer target account not found, "
+                       DELIMITED BY SIZE
+                       "source "               DELIMITED BY SIZE
+                       WS-PC-SOURCE-ACC(WS-PC-I) DELIMITED BY SIZE
+                       " trans id "            DELIMITED BY SIZE
+                       WS-PC-TRANS-ID(WS-PC-I) DELIMITED BY SIZE
+                       INTO ERROR-REPORT-FILE
+                   END-STRING
+                   WRITE ERROR-REPORT-FILE
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-TRANS-DATE.
+           MOVE 'Y' TO WS-DATE-VALID
+           IF T-DATE NOT NUMERIC
+               MOVE 'N' TO WS-DATE-VALID
+           ELSE
+               MOVE T-DATE TO WS-T-DATE-WORK
+               IF WS-TDATE-CC NOT = 19 AND WS-TDATE-CC NOT = 20
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+               IF WS-TDATE-MM < 1 OR WS-TDATE-MM > 12
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+               IF WS-TDATE-DD < 1 OR WS-TDATE-DD > 31
+                   MOVE 'N' TO WS-DATE-VALID
+               END-IF
+           END-IF.
+
+       WRITE-CATEGORIZED-REJECT.
+           ADD 1 TO WS-unprocessedPerAccount
+
+           PERFORM VARYING WS-RC-I FROM 1 BY 1 UNTIL WS-RC-I > 3
+               IF WS-REJECT-CAT-CODE(WS-RC-I) = WS-REJECT-REASON-NUM
+                   MOVE WS-REJECT-CAT-TEXT(WS-RC-I)
+                       TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-PERFORM
+
+           EVALUATE WS-REJECT-REASON-NUM
+               WHEN 1
+                   ADD 1 TO WS-GRAND-rejectUnknownCode
+               WHEN 2
+                   ADD 1 TO WS-GRAND-rejectZeroAmount
+               WHEN 3
+                   ADD 1 TO WS-GRAND-rejectMissingDate
+           END-EVALUATE
+
+           MOVE SPACES TO ERROR-REPORT-FILE
+           STRING
+               "Account Number: "      DELIMITED BY SIZE
+               T-ACC-NUMBER            DELIMITED BY SIZE
+               " Transaction Type: "   DELIMITED BY SIZE
+               T-TRX-TYPE              DELIMITED BY SIZE
+               " Transaction Amount: " DELIMITED BY SIZE
+               T-AMOUNT                DELIMITED BY SIZE
+               " Reason: "             DELIMITED BY SIZE
+               WS-REJECT-REASON-TEXT   DELIMITED BY SIZE
+               INTO ERROR-REPORT-FILE
+           END-STRING
+           WRITE ERROR-REPORT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Account Updates Summary Report: " DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Date: "
+               WS-MONTH "/"
+               WS-DAY "/"
+               WS-YEAR
+               " Time: " WS-HOUR ":" WS-MIN ":" WS-SEC
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT.
+
+           APPLY-TRANSACTIONS-TO-ACCOUNT.
+           MOVE MASTER-REC TO UPDATED-MASTER-REC
+
+           PERFORM UNTIL TRANS-EOF = 'Y'
+                     OR T-ACC-NUMBER > M-ACC-NUMBER
+
+               PERFORM CHECK-DUPLICATE-TRANS-ID
+
+               IF WS-DUP-FOUND = 'Y'
+                   ADD 1 TO WS-unprocessedPerAccount
+                   MOVE SPACES TO ERROR-REPORT-FILE
+                   STRING
+                       "Account Number: "      DELIMITED BY SIZE
+                       T-ACC-NUMBER            DELIMITED BY SIZE
+                       " Transaction Type: "   DELIMITED BY SIZE
+                       T-TRX-TYPE              DELIMITED BY SIZE
+                       " Transaction ID: "     DELIMITED BY SIZE
+                       T-ID                    DELIMITED BY SIZE
+                       " Reason: Duplicate transaction ID"
+                       DELIMITED BY SIZE
+                       INTO ERROR-REPORT-FILE
+                   END-STRING
+                   WRITE ERROR-REPORT-FILE
+               ELSE
+               IF WS-DUP-TABLE-FULL = 'Y'
+                   PERFORM WRITE-DUP-TABLE-FULL-REJECT
+               ELSE
+               IF U-ACC-STATUS NOT = 'A'
+                   ADD 1 TO WS-unprocessedPerAccount
+                   MOVE SPACES TO ERROR-REPORT-FILE
+                   STRING
+                       "Account Number: "      DELIMITED BY SIZE
+                       T-ACC-NUMBER            DELIMITED BY SIZE
+                       " Transaction Type: "   DELIMITED BY SIZE
+                       T-TRX-TYPE              DELIMITED BY SIZE
+                       " Transaction Amount: " DELIMITED BY SIZE
+                       T-AMOUNT                DELIMITED BY SIZE
+                       " Reason: Account status '" DELIMITED BY SIZE
+                       U-ACC-STATUS            DELIMITED BY SIZE
+                       "' is not active"       DELIMITED BY SIZE
+                       INTO ERROR-REPORT-FILE
+                   END-STRING
+                   WRITE ERROR-REPORT-FILE
+               ELSE
+               IF T-AMOUNT = ZERO
+                   MOVE 2 TO WS-REJECT-REASON-NUM
+                   PERFORM WRITE-CATEGORIZED-REJECT
+               ELSE
+               PERFORM VALIDATE-TRANS-DATE
+               IF WS-DATE-VALID = 'N'
+                   MOVE 3 TO WS-REJECT-REASON-NUM
+                   PERFORM WRITE-CATEGORIZED-REJECT
+               ELSE
+               EVALUATE T-TRX-TYPE
+                   WHEN 'W'
+                       PERFORM DETERMINE-OVERDRAFT-FLOOR
+                       PERFORM DETERMINE-OVERDRAFT-FEE
+                       IF T-AMOUNT > U-BALANCE
+                           COMPUTE WS-PROJECTED-BALANCE =
+                               U-BALANCE - T-AMOUNT - WS-OD-FEE
+                           IF WS-PROJECTED-BALANCE < WS-OD-FLOOR
+                               ADD 1 TO WS-unprocessedPerAccount
+                               PERFORM WRITE-OVERDRAFT-LIMIT-REJECT
+                           ELSE
+                               ADD WS-OD-FEE TO WS-GRAND-totalOverdrafts
+                               ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                               MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                               PERFORM LOCATE-TYPE-TOTAL
+                               ADD WS-OD-FEE TO
+                                   WS-TT-OVERDRAFTS(WS-TT-I)
+                               ADD T-AMOUNT TO
+                                   WS-TT-WITHDRAWALS(WS-TT-I)
+                               ADD 1 TO WS-numWithdrawals
+                               ADD T-AMOUNT TO WS-totalWithdrawals
+                               ADD 1 TO WS-numOverdrafts
+                               MOVE U-BALANCE TO WS-CopyBalance
+                               SUBTRACT T-AMOUNT FROM U-BALANCE
+                               SUBTRACT WS-OD-FEE FROM U-BALANCE
+                               COMPUTE Difference = T-AMOUNT -
+                               WS-CopyBalance
+                               MOVE U-BALANCE      TO WS-BALANCE-DISPLAY
+                               MOVE WS-CopyBalance TO WS-PREV-DISPLAY
+                               MOVE Difference     TO WS-DIFF-DISPLAY
+                               MOVE T-AMOUNT       TO WS-AMOUNT-DISPLAY
+                               PERFORM WRITE-OVERDRAFT-DETAIL-LINE
+                               MOVE WS-CopyBalance TO WS-JRNL-PRIOR-BAL
+                               MOVE U-BALANCE       TO WS-JRNL-NEW-BAL
+                               PERFORM WRITE-POSTING-JOURNAL-LINE
+                           END-IF
+                       ELSE
+                           MOVE U-BALANCE TO WS-JRNL-PRIOR-BAL
+                           SUBTRACT T-AMOUNT FROM U-BALANCE
+                           ADD 1 TO WS-numWithdrawals
+                           ADD T-AMOUNT TO WS-totalWithdrawals
+                           ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                           MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                           PERFORM LOCATE-TYPE-TOTAL
+                           ADD T-AMOUNT TO WS-TT-WITHDRAWALS(WS-TT-I)
+                           MOVE U-BALANCE TO WS-JRNL-NEW-BAL
+                           PERFORM WRITE-POSTING-JOURNAL-LINE
+                       END-IF
+                   WHEN 'D'
+                       MOVE U-BALANCE TO WS-JRNL-PRIOR-BAL
+                       ADD T-AMOUNT TO U-BALANCE
+                       ADD T-AMOUNT TO WS-totalDeposits
+                       ADD 1 TO WS-numDeposits
+                       ADD T-AMOUNT TO WS-GRAND-totalDeposits
+                       MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                       PERFORM LOCATE-TYPE-TOTAL
+                       ADD T-AMOUNT TO WS-TT-DEPOSITS(WS-TT-I)
+                       MOVE U-BALANCE TO WS-JRNL-NEW-BAL
+                       PERFORM WRITE-POSTING-JOURNAL-LINE
+                   WHEN 'T'
+                       IF T-TARGET-ACC-NUMBER = SPACES
+                           ADD 1 TO WS-unprocessedPerAccount
+                           MOVE SPACES TO ERROR-REPORT-FILE
+                           STRING
+                               "Account Number: "  DELIMITED BY SIZE
+                               T-ACC-NUMBER        DELIMITED BY SIZE
+                               " Transaction Type: T Amount: "
+                               DELIMITED BY SIZE
+                               T-AMOUNT            DELIMITED BY SIZE
+                               " Reason: Transfer missing target"
+                               DELIMITED BY SIZE
+                               INTO ERROR-REPORT-FILE
+                           END-STRING
+                           WRITE ERROR-REPORT-FILE
+                       ELSE
+                       IF WS-PENDING-CREDIT-COUNT >= 1000
+                           PERFORM WRITE-TRANSFER-QUEUE-FULL-REJECT
+                       ELSE
+                           PERFORM DETERMINE-OVERDRAFT-FLOOR
+                           PERFORM DETERMINE-OVERDRAFT-FEE
+                           IF T-AMOUNT > U-BALANCE
+                               COMPUTE WS-PROJECTED-BALANCE =
+                                   U-BALANCE - T-AMOUNT - WS-OD-FEE
+                               IF WS-PROJECTED-BALANCE < WS-OD-FLOOR
+                                   ADD 1 TO WS-unprocessedPerAccount
+                                   PERFORM WRITE-OVERDRAFT-LIMIT-REJECT
+                               ELSE
+                               ADD WS-OD-FEE TO WS-GRAND-totalOverdrafts
+                               ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                               MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                               PERFORM LOCATE-TYPE-TOTAL
+                               ADD WS-OD-FEE TO
+                                   WS-TT-OVERDRAFTS(WS-TT-I)
+                               ADD T-AMOUNT TO
+                                   WS-TT-WITHDRAWALS(WS-TT-I)
+                               ADD 1 TO WS-numWithdrawals
+                               ADD T-AMOUNT TO WS-totalWithdrawals
+                               ADD 1 TO WS-numOverdrafts
+                               MOVE U-BALANCE TO WS-CopyBalance
+                               SUBTRACT T-AMOUNT FROM U-BALANCE
+                               SUBTRACT WS-OD-FEE FROM U-BALANCE
+                               COMPUTE Difference = T-AMOUNT -
+                               WS-CopyBalance
+                               MOVE U-BALANCE    TO WS-BALANCE-DISPLAY
+                               MOVE WS-CopyBalance TO WS-PREV-DISPLAY
+                               MOVE Difference     TO WS-DIFF-DISPLAY
+                               MOVE T-AMOUNT       TO WS-AMOUNT-DISPLAY
+                               PERFORM WRITE-OVERDRAFT-DETAIL-LINE
+                               MOVE WS-CopyBalance TO WS-JRNL-PRIOR-BAL
+                               MOVE U-BALANCE      TO WS-JRNL-NEW-BAL
+                               PERFORM WRITE-POSTING-JOURNAL-LINE
+                               PERFORM QUEUE-PENDING-CREDIT
+                               END-IF
+                           ELSE
+                               MOVE U-BALANCE TO WS-JRNL-PRIOR-BAL
+                               SUBTRACT T-AMOUNT FROM U-BALANCE
+                               ADD 1 TO WS-numWithdrawals
+                               ADD T-AMOUNT TO WS-totalWithdrawals
+                               ADD T-AMOUNT TO WS-GRAND-totalWithdrawals
+                               MOVE U-ACC-TYPE TO WS-TT-LOOKUP-TYPE
+                               PERFORM LOCATE-TYPE-TOTAL
+                               ADD T-AMOUNT TO
+                                   WS-TT-WITHDRAWALS(WS-TT-I)
+                               MOVE U-BALANCE TO WS-JRNL-NEW-BAL
+                               PERFORM WRITE-POSTING-JOURNAL-LINE
+                               PERFORM QUEUE-PENDING-CREDIT
+                           END-IF
+                       END-IF
+                       END-IF
+                   WHEN OTHER
+                       MOVE 1 TO WS-REJECT-REASON-NUM
+                       PERFORM WRITE-CATEGORIZED-REJECT
+               END-EVALUATE
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+
+               READ TRANS-FILE
+                   AT END MOVE 'Y' TO TRANS-EOF
+               END-READ
+           END-PERFORM
+
+           COMPUTE WS-netChange = WS-totalDeposits - WS-totalWithdrawals
+           COMPUTE WS-numTransactions = WS-numDeposits +
+           WS-numWithdrawals
+
+           MOVE WS-numDeposits              TO WS-NUMDEP-DISPLAY
+           MOVE WS-totalDeposits            TO WS-DEPOSIT-DISPLAY
+           MOVE WS-numWithdrawals           TO WS-NUMWITH-DISPLAY
+           MOVE WS-totalWithdrawals         TO WS-WITHDRAWAL-DISPLAY
+           MOVE WS-netChange                TO WS-NETCHANGE-DISPLAY
+           MOVE WS-numTransactions          TO WS-NUMTRANS-DISPLAY
+           MOVE WS-numOverdrafts            TO WS-OVERDRAFT-DISPLAY
+           MOVE WS-unprocessedPerAccount    TO WS-UNPROC-DISPLAY
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "--------------------------------------------------"
+               DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Account: " DELIMITED BY SIZE
+               U-ACC-NUMBER DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Deposits: " DELIMITED BY SIZE
+               WS-NUMDEP-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Deposit Amount: " DELIMITED BY SIZE
+               WS-DEPOSIT-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Withdrawals: " DELIMITED BY SIZE
+               WS-NUMWITH-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Total Withdrawals Amount: " DELIMITED BY SIZE
+               WS-WITHDRAWAL-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Net Change: " DELIMITED BY SIZE
+               WS-NETCHANGE-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Number of Transactions: " DELIMITED BY SIZE
+               WS-NUMTRANS-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Number of Overdrafts: " DELIMITED BY SIZE
+               WS-OVERDRAFT-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           MOVE SPACES TO SUMMARY-REPORT
+           STRING
+               "Number of Unprocessed Transactions: " DELIMITED BY SIZE
+               WS-UNPROC-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-REPORT
+           END-STRING
+           WRITE SUMMARY-REPORT
+
+           WRITE UPDATED-MASTER-REC
+           ADD U-BALANCE TO WS-CLOSING-BALANCE-TOTAL
+
+           READ MASTER-FILE
+               AT END MOVE 'Y' TO MASTER-EOF
+
+           END-READ
+
+           IF MASTER-EOF NOT = 'Y'
+               ADD M-BALANCE TO WS-OPENING-BALANCE-TOTAL
+           END-IF.
